@@ -17,6 +17,36 @@
            organization is line sequential
            status is pass-status.
 
+           select audit-file
+           assign to audit-filename
+           organization is line sequential
+           status is audit-status.
+
+           select new-hire-file
+           assign to new-hire-filename
+           organization is line sequential
+           status is new-hire-status.
+
+      *> Optional list of accounts to mark terminated as they are
+      *> written, one "account,termination-date" pair per line; absent
+      *> file leaves every account active, as before this list existed.
+           select optional termination-file
+           assign to "terminations.txt"
+           organization is line sequential
+           status is termination-file-status.
+
+      *> Keyed shadow of pass-file's account column, used for O(1)
+      *> duplicate-account lookups instead of a linear scan of the
+      *> flat file.  The flat file itself stays line sequential so its
+      *> colon-delimited layout keeps working with tools that expect a
+      *> plain text passfile.
+           select account-index-file
+           assign to account-index-filename
+           organization is indexed
+           access mode is dynamic
+           record key is account-index-key
+           status is account-index-status.
+
        REPLACE ==:LRECL:== BY ==2048==.
 
        data division.
@@ -26,6 +56,23 @@
           05 filler pic x occurs 0 to :LRECL: times
                           depending on pass-length.
 
+       fd audit-file.
+      *> Wide enough for the worst case: a 64-byte account, the longest
+      *> file-action, a 32-byte operator-id and the 21-byte timestamp,
+      *> with the delimiting spaces between them.
+       01 audit-record          pic x(140).
+
+       fd new-hire-file.
+       01 new-hire-record       pic x(1024).
+
+       fd account-index-file.
+       01 account-index-record.
+          05 account-index-key  pic x(64).
+          05 account-index-uid  pic 9(5).
+
+       fd termination-file.
+       01 termination-record    pic x(80).
+
        working-storage section.
        01 pass-filename.
           05 filler            value "passfile".
@@ -33,15 +80,44 @@
           88 ok-status         values '00' thru '09'.
           88 eof-pass          value '10'.
 
+       01 audit-filename.
+          05 filler            value "audit.log".
+       01 audit-status         pic xx.
+          88 audit-ok-status   values '00' thru '09'.
+
+       01 new-hire-filename.
+          05 filler            value "new-hires.txt".
+       01 new-hire-status      pic xx.
+          88 new-hire-ok-status
+                                values '00' thru '09'.
+          88 new-hire-eof      value '10'.
+
+       01 account-index-filename.
+          05 filler            value "account-index".
+       01 account-index-status pic xx.
+          88 account-index-ok-status
+                                values '00' thru '09'.
+          88 account-index-not-found
+                                value '23'.
+
+       01 termination-file-status pic xx.
+          88 termination-file-ok values '00' thru '09'.
+          88 termination-file-eof value '10'.
+
+       01 term-account          pic x(64).
+       01 term-date             pic x(10).
+
        01 pass-length          usage index.
        01 total-length         usage index.
 
        77 file-action          pic x(11).
+       01 audit-timestamp      pic x(21).
+       01 operator-id          pic x(32).
 
        01 pass-record.
           05 account           pic x(64).
              88 key-account    value "xyz".
-          05 password          pic x(64).
+          05 passwd          pic x(64).
           05 uid               pic z(4)9.
           05 gid               pic z(4)9.
           05 details.
@@ -52,14 +128,72 @@
              10 email          pic x(256).
           05 homedir           pic x(256).
           05 shell             pic x(256).
+          05 acct-status       pic x value "A".
+             88 acct-active    value "A".
+             88 acct-terminated
+                                value "T".
+          05 termination-date  pic x(10) value spaces.
 
        77 colon                pic x value ":".
        77 comma-mark           pic x value ",".
        77 newline              pic x value x"0a".
 
+       01 existing-account     pic x(64).
+       01 duplicate-flag       pic x value "N".
+          88 duplicate-account value "Y".
+
+       01 id-range-flag        pic x value "N".
+          88 id-out-of-range   value "Y".
+      *> New hires are assigned uids/gids out of the 1000-1999 block.
+       77 min-id                pic 9(5) value 1000.
+       77 max-id                pic 9(5) value 1999.
+
+       01 overflow-flag        pic x value "N".
+          88 string-overflow   value "Y".
+
+       01 audit-overflow-flag  pic x value "N".
+          88 audit-overflow    value "Y".
+
+       01 disable-target-account pic x(64).
+       01 disable-found-flag   pic x value "N".
+          88 disable-found     value "Y".
+       01 today-edited          pic x(10).
+
+       01 shell-check          pic x(256).
+
+      *> Allowed login shells, looked up the same way validate-iban
+      *> looks up a country's IBAN length - a compiled-in SEARCH table
+      *> instead of a literal list of 88-level values.
+       01 allowed-shells-area  value "/bin/bash       /bin/sh         "
+           & "/bin/ksh        /bin/zsh        /sbin/nologin   ".
+          03 allowed-shells    pic x(16) occurs 5 times
+                                indexed by shell-idx.
+       01 shell-found-flag     pic x value "N".
+          88 shell-found       value "Y".
+
+       01 homedir-prefix       pic x(6).
+       01 shell-homedir-flag   pic x value "N".
+          88 shell-homedir-invalid
+                                value "Y".
+
       *> ***************************************************************
        procedure division.
        main-routine.
+      *> Extend the audit log run over run instead of truncating it,
+      *> so the history it exists to keep survives a second run; a
+      *> first-ever run with no audit.log yet still succeeds since
+      *> audit-ok-status already tolerates the "file not found" status
+      *> OPEN EXTEND returns in that case, same as open-extend-pass-file
+      *> below for the passfile itself.
+       open extend audit-file
+       move "open extend" to file-action
+       if not audit-ok-status then
+           display "error " file-action space audit-filename
+                   space audit-status upon syserr
+           move 1 to return-code
+           goback
+       end-if
+
        perform initial-fill
 
        >>IF DEBUG IS DEFINED
@@ -74,7 +208,15 @@
        perform show-records
        >>END-IF
 
+       perform process-new-hires
+
+       move "jdoe" to account
+       perform disable-account
+
        perform verify-append
+
+       close audit-file
+
        goback
        .
 
@@ -83,7 +225,7 @@
        perform open-output-pass-file
 
        move "jsmith" to account
-       move "x" to password
+       move "x" to passwd
        move 1001 to uid
        move 1000 to gid
        move "Joe Smith" to fullname
@@ -96,7 +238,7 @@
        perform write-pass-record
 
        move "jdoe" to account
-       move "x" to password
+       move "x" to passwd
        move 1002 to uid
        move 1000 to gid
        move "Jane Doe" to fullname
@@ -136,7 +278,7 @@
       *> **********************
        append-record.
        move "xyz" to account
-       move "x" to password
+       move "x" to passwd
        move 1003 to uid
        move 1000 to gid
        move "X Yz" to fullname
@@ -147,11 +289,237 @@
        move "/home/xyz" to homedir
        move "/bin/bash" to shell
 
+       perform append-one-record
+       .
+
+      *> **********************
+       append-one-record.
+       perform check-duplicate-account
+       if duplicate-account then
+           display "error: account " account " already exists"
+                   upon syserr
+           move 1 to return-code
+           exit paragraph
+       end-if
+
+       perform check-id-range
+       if id-out-of-range then
+           display "error: uid/gid for account " account
+                   " is out of range" upon syserr
+           move 1 to return-code
+           exit paragraph
+       end-if
+
+       perform check-shell-homedir
+       if shell-homedir-invalid then
+           display "error: account " account " has a disallowed "
+                   "shell or homedir" upon syserr
+           move 1 to return-code
+           exit paragraph
+       end-if
+
        perform open-extend-pass-file
        perform write-pass-record
        perform close-pass-file
        .
 
+      *> **********************
+      *> Marks an already-written account terminated in place, instead
+      *> of appending a new record for it.  The keyed account-index-file
+      *> lookup used by check-duplicate-account decides up front
+      *> whether the account exists at all; only once that is confirmed
+      *> does the paragraph pay for the sequential read-and-rewrite
+      *> pass a line sequential passfile needs to update a record in
+      *> place.
+       disable-account.
+       move account to disable-target-account
+       move account to account-index-key
+
+       open input account-index-file
+       if not account-index-ok-status then
+           close account-index-file
+           display "error: account index unavailable - cannot "
+               "disable account " trim(disable-target-account trailing)
+               upon syserr
+           move 1 to return-code
+           exit paragraph
+       end-if
+
+       read account-index-file
+           invalid key
+               close account-index-file
+               display "error: account "
+                   trim(disable-target-account trailing)
+                   " not found - cannot disable" upon syserr
+               move 1 to return-code
+               exit paragraph
+           not invalid key
+               continue
+       end-read
+       close account-index-file
+
+       perform open-io-pass-file
+       perform find-and-rewrite-target-account
+       perform close-pass-file
+       .
+
+      *> **********************
+       open-io-pass-file.
+       open i-o pass-file
+       move "open i-o" to file-action
+       perform check-pass-file
+       .
+
+      *> **********************
+       find-and-rewrite-target-account.
+       move "N" to disable-found-flag
+       perform read-pass-file
+       perform until eof-pass
+           unstring fd-pass-record delimited by colon
+               into existing-account
+           if existing-account = disable-target-account then
+               perform rewrite-disabled-account
+               set disable-found to true
+               exit perform
+           end-if
+           perform read-pass-file
+       end-perform
+
+       if not disable-found then
+           display "error: account "
+               trim(disable-target-account trailing)
+               " not found - cannot disable" upon syserr
+           move 1 to return-code
+       end-if
+       .
+
+      *> **********************
+       rewrite-disabled-account.
+       move disable-target-account to account
+       set acct-terminated to true
+       string
+           function current-date(1:4) "-"
+           function current-date(5:2) "-"
+           function current-date(7:2)
+           into today-edited
+       end-string
+       move today-edited to termination-date
+
+       perform build-pass-record
+       if string-overflow then
+           move 1 to return-code
+           exit paragraph
+       end-if
+
+       rewrite fd-pass-record
+       move "rewriting" to file-action
+       perform check-pass-file
+
+       move "disabling" to file-action
+       perform write-audit-record
+       perform write-account-index
+       .
+
+      *> **********************
+      *> Look up the account in the keyed index first; only fall back
+      *> to a linear scan of the flat passfile if the index is not
+      *> available (e.g. it has not been built yet).
+       check-duplicate-account.
+       move "N" to duplicate-flag
+
+       open input account-index-file
+       if account-index-ok-status then
+           move account to account-index-key
+           read account-index-file
+               invalid key
+                   continue
+               not invalid key
+                   set duplicate-account to true
+           end-read
+           close account-index-file
+       else
+           perform open-input-pass-file
+           perform read-pass-file
+           perform until eof-pass
+               unstring fd-pass-record delimited by colon
+                   into existing-account
+               if existing-account = account then
+                   set duplicate-account to true
+                   exit perform
+               end-if
+               perform read-pass-file
+           end-perform
+           perform close-pass-file
+       end-if
+       .
+
+      *> **********************
+       check-id-range.
+       move "N" to id-range-flag
+       if uid < min-id or uid > max-id
+                or gid < min-id or gid > max-id then
+           set id-out-of-range to true
+       end-if
+       .
+
+      *> **********************
+       check-shell-homedir.
+       move "N" to shell-homedir-flag
+       move "N" to shell-found-flag
+       move shell to shell-check
+       move homedir(1:6) to homedir-prefix
+       set shell-idx to 1
+       search allowed-shells
+           at end
+               continue
+           when allowed-shells (shell-idx) = shell-check
+               set shell-found to true
+       end-search
+       if not shell-found or homedir-prefix not = "/home/" then
+           set shell-homedir-invalid to true
+       end-if
+       .
+
+      *> **********************
+      *> Run every new hire named in the new-hire feed file, if one is
+      *> present, through the same duplicate/range checks and write
+      *> pipeline used for a single append-record.
+       process-new-hires.
+       open input new-hire-file
+       move "open input" to file-action
+       if not new-hire-ok-status then
+           exit paragraph
+       end-if
+
+       perform read-new-hire-record
+       perform until new-hire-eof
+           perform load-new-hire-fields
+           perform append-one-record
+           perform read-new-hire-record
+       end-perform
+
+       close new-hire-file
+       .
+
+      *> **********************
+       read-new-hire-record.
+       read new-hire-file
+       move "reading" to file-action
+       if not new-hire-ok-status and not new-hire-eof then
+           display "error " file-action space new-hire-filename
+                   space new-hire-status upon syserr
+           move 1 to return-code
+           goback
+       end-if
+       .
+
+      *> **********************
+       load-new-hire-fields.
+       unstring new-hire-record delimited by colon
+           into account passwd uid gid fullname office extension
+               homephone email homedir shell
+       .
+
       *> **********************
        open-output-pass-file.
        open output pass-file with lock
@@ -180,14 +548,72 @@
        perform check-pass-file
        .
 
+      *> **********************
+      *> Looks the current account up in terminations.txt, when that
+      *> list is present, and marks it terminated for this write if it
+      *> is named there; otherwise the account is written active, the
+      *> same as when the list is absent entirely.
+       check-termination.
+       set acct-active to true
+       move spaces to termination-date
+
+       open input termination-file
+       if termination-file-ok
+           perform read-termination-record
+           perform until termination-file-eof
+               if term-account = account then
+                   set acct-terminated to true
+                   move term-date to termination-date
+                   exit perform
+               end-if
+               perform read-termination-record
+           end-perform
+           close termination-file
+       end-if
+       .
+
+      *> **********************
+       read-termination-record.
+       move spaces to term-account term-date
+       read termination-file
+           at end
+               set termination-file-eof to true
+           not at end
+               unstring termination-record delimited by ","
+                   into term-account, term-date
+       end-read
+       .
+
       *> **********************
        write-pass-record.
+       perform check-termination
+       perform build-pass-record
+
+       if string-overflow then
+           move 1 to return-code
+           exit paragraph
+       end-if
+
+       write fd-pass-record
+       move "writing" to file-action
+       perform check-pass-file
+
+       perform write-audit-record
+       perform write-account-index
+       .
+
+      *> **********************
+      *> Builds fd-pass-record/pass-length from the current account
+      *> fields, shared by write-pass-record (a new record) and
+      *> disable-account (an existing record being rewritten in place).
+       build-pass-record.
+       move "N" to overflow-flag
        set total-length to 1
        set pass-length to :LRECL:
        string
            account delimited by space
            colon
-           password delimited by space
+           passwd delimited by space
            colon
            trim(uid leading) delimited by size
            colon
@@ -206,17 +632,76 @@
            trim(homedir trailing) delimited by size
            colon
            trim(shell trailing) delimited by size
+           colon
+           acct-status delimited by size
+           colon
+           termination-date delimited by space
            into fd-pass-record with pointer total-length
            on overflow
-               display "error: fd-pass-record truncated at "
-                       total-length upon syserr
+               set string-overflow to true
+               display "error: record for account " account
+                       " rejected - exceeds maximum record length"
+                       upon syserr
        end-string
-       set pass-length to total-length
-       set pass-length down by 1
 
-       write fd-pass-record
-       move "writing" to file-action
-       perform check-pass-file
+       if not string-overflow then
+           set pass-length to total-length
+           set pass-length down by 1
+       end-if
+       .
+
+      *> **********************
+      *> Keep the keyed index in step with every record actually
+      *> written to the flat passfile.
+       write-account-index.
+       move account to account-index-key
+       move uid to account-index-uid
+
+       open i-o account-index-file
+       if not account-index-ok-status then
+           close account-index-file
+           open output account-index-file
+       end-if
+
+       write account-index-record
+           invalid key
+               rewrite account-index-record
+       end-write
+
+       close account-index-file
+       .
+
+      *> **********************
+       write-audit-record.
+       move function current-date to audit-timestamp
+       move spaces to operator-id
+       accept operator-id from environment "USER"
+       if operator-id = spaces
+           move "unknown" to operator-id
+       end-if
+
+       move "N" to audit-overflow-flag
+       move spaces to audit-record
+       string
+           trim(account trailing) delimited by size
+           " " delimited by size
+           trim(file-action trailing) delimited by size
+           " " delimited by size
+           trim(operator-id trailing) delimited by size
+           " " delimited by size
+           audit-timestamp delimited by size
+           into audit-record
+           on overflow
+               set audit-overflow to true
+               display "error: audit record rejected for account "
+                   trim(account trailing)
+                   " - exceeds maximum record length" upon syserr
+       end-string
+
+       if not audit-overflow
+           write audit-record
+       end-if
+       move spaces to audit-record
        .
 
       *> **********************
@@ -245,7 +730,58 @@
        .
 
       *> **********************
+      *> Confirms the just-appended xyz record actually landed in the
+      *> passfile via the same keyed account-index-file lookup
+      *> check-duplicate-account uses, instead of a linear UNSTRING
+      *> scan; only falls back to the scan when the index itself is
+      *> unavailable.
        verify-append.
+       move "xyz" to account-index-key
+
+       open input account-index-file
+       if account-index-ok-status then
+           read account-index-file
+               invalid key
+                   display "error: appended record not found in "
+                       "correct position" upon syserr
+               not invalid key
+                   if account-index-uid = 1003 then
+                       display "Appended record: " with no advancing
+                       perform show-xyz-account-record
+                   else
+                       display "error: appended record not found "
+                           "in correct position" upon syserr
+                   end-if
+           end-read
+           close account-index-file
+       else
+           perform verify-append-linear-scan
+       end-if
+       .
+
+      *> **********************
+      *> Retrieves the xyz record's full content for display, now that
+      *> the index lookup above has already confirmed it exists.
+       show-xyz-account-record.
+       perform open-input-pass-file
+       perform read-pass-file
+       perform until eof-pass
+           unstring fd-pass-record delimited by colon
+               into account
+           if key-account then
+               perform show-pass-record
+               exit perform
+           end-if
+           perform read-pass-file
+       end-perform
+       perform close-pass-file
+       .
+
+      *> **********************
+      *> Fallback used only when account-index-file itself could not
+      *> be opened (e.g. it has not been built yet) - the original
+      *> linear scan, kept as a safety net rather than a hard failure.
+       verify-append-linear-scan.
        perform open-input-pass-file
 
        move 0 to tally
