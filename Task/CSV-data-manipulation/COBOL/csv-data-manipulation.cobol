@@ -19,8 +19,23 @@
        FILE-CONTROL.
             SELECT CSV-File ASSIGN TO "csv.txt"
                  ORGANIZATION IS LINE SEQUENTIAL.
-            SELECT Out-File ASSIGN TO "new.csv.txt"
+            SELECT OPTIONAL Out-File ASSIGN TO "new.csv.txt"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS Out-File-Status.
+            SELECT Reject-File ASSIGN TO "csv.rejects.txt"
                  ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OPTIONAL Control-File ASSIGN TO "csv.control.txt"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS Control-Status.
+      *> Carries the cumulative row count and grand total forward
+      *> across append-mode runs, the same way data-munging's
+      *> carryforward-file rolls its running totals from one run to
+      *> the next, so an append run's TOTAL line always reflects the
+      *> whole day, not just the rows this run added.
+            SELECT OPTIONAL Totals-Carryforward-File
+                 ASSIGN TO "csv.totals.carryforward.txt"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS Totals-Carryforward-Status.
 
 
        DATA DIVISION.
@@ -36,36 +51,194 @@
            DATA RECORD IS Out-Line.
        01  Out-Line   PIC X(80).
 
+       FD  Reject-File
+           DATA RECORD IS Reject-Line.
+       01  Reject-Line PIC X(80).
+
+       FD  Control-File
+           DATA RECORD IS Control-Record.
+      *> One optional line naming which columns to load and total and
+      *> how to total them.  Absent file keeps the original five-column
+      *> SUM-everything behavior.
+       01  Control-Record.
+           05  Ctl-Col-Count        PIC 9.
+           05  FILLER               PIC X.
+           05  Ctl-Selected-Cols.
+               10  Ctl-Selected-Col PIC 9 OCCURS 9 TIMES.
+           05  FILLER               PIC X.
+           05  Ctl-Agg-Function     PIC X(3).
+           05  FILLER               PIC X.
+           05  Ctl-Append-Flag      PIC X.
+
+       FD  Totals-Carryforward-File
+           DATA RECORD IS Totals-Carryforward-Record.
+       01  Totals-Carryforward-Record.
+           05  Tcf-Row-Count        PIC 9(7).
+           05  FILLER               PIC X.
+           05  Tcf-Grand-Total      PIC 9(9).
+
        WORKING-STORAGE SECTION.
 
+       01 Totals-Carryforward-Status PIC XX.
+           88 Totals-Carryforward-Is-Ok VALUES '00' THRU '09'.
+
        01 Eof                   PIC X     VALUE 'F'.
 
+       01 Out-File-Status       PIC XX.
+       01 Control-Status        PIC XX.
+           88 Control-File-Is-Ok VALUES '00' THRU '09'.
+
+       01 Append-Mode-Flag      PIC X     VALUE 'N'.
+           88 Append-Mode        VALUE 'Y'.
+       01 Header-Written-Flag   PIC X     VALUE 'N'.
+           88 Header-Already-Written
+                                  VALUE 'Y'.
+
+       01 Row-Is-Valid-Flag     PIC X     VALUE 'Y'.
+           88 Row-Is-Valid       VALUE 'Y'.
+           88 Row-Is-Invalid     VALUE 'N'.
+
+       01  I                        PIC 99.
+       01  J                        PIC 99.
+
+      *> Column count and which columns feed the aggregate default to
+      *> the long-standing five-column, sum-everything behavior; both
+      *> are overridden by Control-File when one is present.
+       01  CSV-Col-Count            PIC 9     VALUE 5.
+       01  CSV-Agg-Function         PIC X(3)  VALUE "SUM".
+       01  CSV-Selected-Count       PIC 9     VALUE 5.
+       01  CSV-Selected-Cols-Default
+                                     PIC 9(9)  VALUE 123450000.
+       01  CSV-Selected-Cols REDEFINES CSV-Selected-Cols-Default
+                                     PIC 9 OCCURS 9 TIMES.
+
+      *> Raw text captured before the numeric MOVE, so a short row or a
+      *> non-numeric field can be detected and reported instead of
+      *> UNSTRING silently truncating or COMPUTE summing garbage.
+       01  CSV-Raw-Cols.
+           05  CSV-Raw-Col          PIC X(10) OCCURS 9 TIMES.
+       01  Unstring-Tally           PIC 9.
+
        01  CSV-Data.
-           05  CSV-Col1             PIC 9(5).
-           05  CSV-Col2             PIC 9(5).
-           05  CSV-Col3             PIC 9(5).
-           05  CSV-Col4             PIC 9(5).
-           05  CSV-Col5             PIC 9(5).
+           05  CSV-Col              PIC 9(5)  OCCURS 9 TIMES.
 
-        01  CSV-Sum                  PIC ZZZ9.
+        01  CSV-Sum-Value            PIC 9(7)  VALUE ZERO.
+        01  CSV-Sum                  PIC Z(6)9.
         01  CSV-Sum-Alpha
-                REDEFINES     CSV-Sum  PIC X(4).
+                REDEFINES     CSV-Sum  PIC X(7).
+
+        01  Row-Count                PIC 9(7)  VALUE ZERO.
+        01  Row-Count-Edited         PIC Z(6)9.
+        01  Grand-Total              PIC 9(9)  VALUE ZERO.
+        01  Grand-Total-Edited       PIC Z(8)9.
 
        PROCEDURE DIVISION.
 
        Main-Program.
+           PERFORM Load-Control-Record
+           IF Append-Mode
+               PERFORM Load-Carryforward-Totals
+           END-IF
            OPEN INPUT  CSV-File
-           OPEN OUTPUT Out-File
+           PERFORM Open-Out-File
+           OPEN OUTPUT Reject-File
            PERFORM Read-a-Record
-           PERFORM Build-Header
+           IF NOT Header-Already-Written
+               PERFORM Build-Header
+           END-IF
            PERFORM UNTIL Eof = 'T'
               PERFORM Read-a-Record
               IF Eof NOT EQUAL 'T' PERFORM Process-a-Record
            END-PERFORM
+      *> Row-Count/Grand-Total were seeded from the carryforward file
+      *> above when in append mode, so this trailer always reflects
+      *> the day's cumulative totals, not just this run's rows.  The
+      *> prior run's TOTAL line is left sitting earlier in the file -
+      *> this one is the line a reader should trust.
+           PERFORM Write-Trailer
+           IF Append-Mode
+               PERFORM Save-Carryforward-Totals
+           END-IF
            CLOSE CSV-File
            CLOSE Out-File
+           CLOSE Reject-File
            STOP RUN.
 
+      *> Seeds Row-Count/Grand-Total from the running totals an earlier
+      *> append-mode run left behind, so this run's trailer covers the
+      *> whole day instead of restarting from zero.  A first append-mode
+      *> run of the day, with no carryforward file yet, starts from the
+      *> working-storage zero values exactly as before.
+       Load-Carryforward-Totals.
+           OPEN INPUT Totals-Carryforward-File
+           IF Totals-Carryforward-Is-Ok
+               READ Totals-Carryforward-File
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE Tcf-Row-Count   TO Row-Count
+                       MOVE Tcf-Grand-Total TO Grand-Total
+               END-READ
+               CLOSE Totals-Carryforward-File
+           END-IF.
+
+       Save-Carryforward-Totals.
+           OPEN OUTPUT Totals-Carryforward-File
+           MOVE Row-Count   TO Tcf-Row-Count
+           MOVE Grand-Total TO Tcf-Grand-Total
+           WRITE Totals-Carryforward-Record
+           CLOSE Totals-Carryforward-File.
+
+      *> An optional control record can override the column count,
+      *> which columns feed the aggregate, and the aggregate function
+      *> itself.
+       Load-Control-Record.
+           OPEN INPUT Control-File
+           IF Control-File-Is-Ok
+               READ Control-File
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM Apply-Control-Record
+               END-READ
+               CLOSE Control-File
+           END-IF.
+
+       Apply-Control-Record.
+           MOVE Ctl-Col-Count TO CSV-Col-Count
+           MOVE Ctl-Agg-Function TO CSV-Agg-Function
+           MOVE 0 TO CSV-Selected-Count
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 9
+               PERFORM Collect-One-Selected-Col
+           END-PERFORM
+           IF Ctl-Append-Flag = "Y"
+               SET Append-Mode TO TRUE
+           END-IF.
+
+       Collect-One-Selected-Col.
+           IF Ctl-Selected-Col (I) NOT = 0
+               ADD 1 TO CSV-Selected-Count
+               MOVE Ctl-Selected-Col (I)
+                   TO CSV-Selected-Cols (CSV-Selected-Count)
+           END-IF.
+
+      *> Out-File is opened OUTPUT (truncating) unless the control
+      *> record asked for append mode, in which case an already
+      *> populated file is extended and its header line is not
+      *> rewritten.
+       Open-Out-File.
+           IF Append-Mode
+               OPEN EXTEND Out-File
+               IF Out-File-Status = "05"
+                   MOVE 'N' TO Header-Written-Flag
+               ELSE
+                   MOVE 'Y' TO Header-Written-Flag
+               END-IF
+           ELSE
+               OPEN OUTPUT Out-File
+               MOVE 'N' TO Header-Written-Flag
+           END-IF.
+
        Read-a-Record.
            READ CSV-File
               AT END MOVE 'T' TO Eof
@@ -74,20 +247,113 @@
         Build-Header.
       **    MOVE CONCATENATE(TRIM(CSV-Record), ",SUM"
       **        TO Out-Line.
+            MOVE SPACES TO Out-Line.
             STRING TRIM(CSV-Record), ",SUM" INTO Out-Line.
             WRITE Out-Line.
             MOVE SPACES TO Out-Line.
 
         Process-a-Record.
+            INITIALIZE CSV-Raw-Cols
+            MOVE 0 TO Unstring-Tally
             UNSTRING CSV-Record DELIMITED BY ',' INTO
-                  CSV-Col1 CSV-Col2 CSV-Col3 CSV-Col4 CSV-Col5.
-            COMPUTE CSV-Sum =
-                  CSV-Col1 + CSV-Col2 + CSV-Col3 + CSV-Col4 + CSV-Col5.
+                  CSV-Raw-Col (1) CSV-Raw-Col (2) CSV-Raw-Col (3)
+                  CSV-Raw-Col (4) CSV-Raw-Col (5) CSV-Raw-Col (6)
+                  CSV-Raw-Col (7) CSV-Raw-Col (8) CSV-Raw-Col (9)
+                  TALLYING IN Unstring-Tally
+            END-UNSTRING
+
+            SET Row-Is-Valid TO TRUE
+            IF Unstring-Tally NOT = CSV-Col-Count
+                SET Row-Is-Invalid TO TRUE
+            ELSE
+                PERFORM VARYING I FROM 1 BY 1 UNTIL I > CSV-Col-Count
+                    PERFORM Validate-One-Column
+                END-PERFORM
+            END-IF
+
+            IF Row-Is-Invalid
+                PERFORM Reject-Record
+            ELSE
+                PERFORM Compute-Row-Aggregate
+                PERFORM Write-Data-Row
+            END-IF.
+
+        Validate-One-Column.
+            IF FUNCTION TEST-NUMVAL (FUNCTION TRIM (CSV-Raw-Col (I)))
+                    NOT = 0
+                SET Row-Is-Invalid TO TRUE
+            ELSE
+                MOVE FUNCTION NUMVAL (CSV-Raw-Col (I)) TO CSV-Col (I)
+            END-IF.
+
+        Compute-Row-Aggregate.
+            MOVE ZERO TO CSV-Sum-Value
+            EVALUATE CSV-Agg-Function
+                WHEN "AVG"
+                    PERFORM Sum-Selected-Columns
+                    IF CSV-Selected-Count > 0
+                        DIVIDE CSV-Sum-Value BY CSV-Selected-Count
+                            GIVING CSV-Sum-Value ROUNDED
+                    END-IF
+                WHEN "MIN"
+                    PERFORM Min-Selected-Columns
+                WHEN "MAX"
+                    PERFORM Max-Selected-Columns
+                WHEN OTHER
+                    PERFORM Sum-Selected-Columns
+            END-EVALUATE
+            ADD CSV-Sum-Value TO Grand-Total
+            ADD 1 TO Row-Count
+            MOVE CSV-Sum-Value TO CSV-Sum.
+
+        Sum-Selected-Columns.
+            PERFORM VARYING J FROM 1 BY 1 UNTIL J > CSV-Selected-Count
+                ADD CSV-Col (CSV-Selected-Cols (J)) TO CSV-Sum-Value
+            END-PERFORM.
+
+        Min-Selected-Columns.
+            MOVE CSV-Col (CSV-Selected-Cols (1)) TO CSV-Sum-Value
+            PERFORM VARYING J FROM 2 BY 1 UNTIL J > CSV-Selected-Count
+                IF CSV-Col (CSV-Selected-Cols (J)) < CSV-Sum-Value
+                    MOVE CSV-Col (CSV-Selected-Cols (J))
+                        TO CSV-Sum-Value
+                END-IF
+            END-PERFORM.
+
+        Max-Selected-Columns.
+            MOVE CSV-Col (CSV-Selected-Cols (1)) TO CSV-Sum-Value
+            PERFORM VARYING J FROM 2 BY 1 UNTIL J > CSV-Selected-Count
+                IF CSV-Col (CSV-Selected-Cols (J)) > CSV-Sum-Value
+                    MOVE CSV-Col (CSV-Selected-Cols (J))
+                        TO CSV-Sum-Value
+                END-IF
+            END-PERFORM.
+
+        Reject-Record.
+            MOVE SPACES TO Reject-Line.
+            STRING TRIM(CSV-Record) DELIMITED BY SIZE INTO Reject-Line
+            WRITE Reject-Line.
+            MOVE SPACES TO Reject-Line.
+
+        Write-Data-Row.
       **    MOVE CONCATENATE(TRIM(CSV-Record), "," TRIM(CSV-Sum-Alpha))
       **        TO Out-Line.
+            MOVE SPACES TO Out-Line.
             STRING TRIM(CSV-Record), "," TRIM(CSV-Sum-Alpha)
                    INTO Out-Line.
             WRITE Out-Line.
             MOVE SPACES TO Out-Line.
 
+      *> A trailer line with the row count and grand total lets a
+      *> reader sanity-check the run without re-summing Out-File.
+        Write-Trailer.
+            MOVE Row-Count TO Row-Count-Edited
+            MOVE Grand-Total TO Grand-Total-Edited
+            MOVE SPACES TO Out-Line
+            STRING "TOTAL," TRIM(Row-Count-Edited)
+                   "," TRIM(Grand-Total-Edited)
+                   INTO Out-Line
+            WRITE Out-Line.
+            MOVE SPACES TO Out-Line.
+
        END-PROGRAM.
