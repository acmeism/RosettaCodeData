@@ -6,7 +6,18 @@
        repository.
            function all intrinsic.
 
+       input-output section.
+       file-control.
+           select optional staleness-file assign to "staleness.txt"
+               organization is line sequential
+               file status is staleness-status.
+
        data division.
+       file section.
+       fd  staleness-file.
+       01  staleness-record.
+           05  stale-threshold-days  pic x(4).
+
        working-storage section.
        01 skip                 pic 9 value 2.
        01 file-name.
@@ -31,8 +42,24 @@
              10 file-seconds   pic x comp-x.
              10 file-hundredths  pic x comp-x.
 
+       01 staleness-status     pic xx.
+          88 staleness-is-ok   value "00".
+
+       *> Default stale-after window when staleness.txt isn't present;
+       *> an unrefreshed feed older than this looks identical to a
+       *> fresh one unless we check it.
+       01 stale-threshold      pic 9(4) value 2.
+
+       01 today-yyyymmdd       pic 9(8).
+       01 file-yyyymmdd        pic 9(8).
+       01 full-file-year       pic 9(4).
+       01 today-int            pic 9(9).
+       01 file-int             pic 9(9).
+       01 file-age-days        pic s9(9).
+
        procedure division.
        files-main.
+           perform load-stale-threshold
 
       *> check in current working dir
        move file-name(skip:) to test-name
@@ -61,10 +88,192 @@
                    file-year "-" file-month "-" file-day space
                    file-hours ":" file-minutes ":" file-seconds "."
                    file-hundredths
+           perform check-file-staleness
        else
            display "error: CBL_CHECK_FILE_EXIST " return-code space
                    trim(test-name)
        end-if
        .
 
+       load-stale-threshold.
+       open input staleness-file
+       if staleness-is-ok
+           read staleness-file
+               at end
+                   continue
+      *> stale-threshold-days is read as alphanumeric since a short
+      *> line (e.g. "2") would otherwise leave the field space-padded
+      *> and non-numeric; FUNCTION NUMVAL tolerates the trailing spaces.
+               not at end
+                   move function numval(stale-threshold-days)
+                       to stale-threshold
+           end-read
+           close staleness-file
+       end-if
+       .
+
+      *> file-year comes back as the full four-digit year on this
+      *> platform (matching what check-file displays above), not years
+      *> since 1900, so it is used as-is.
+       check-file-staleness.
+       move file-year to full-file-year
+       compute file-yyyymmdd =
+               full-file-year * 10000 + file-month * 100 + file-day
+       move function integer-of-date(file-yyyymmdd) to file-int
+
+       move function current-date(1:8) to today-yyyymmdd
+       move function integer-of-date(today-yyyymmdd) to today-int
+
+       compute file-age-days = today-int - file-int
+       if file-age-days > stale-threshold
+           display "*** STALE *** " trim(test-name)
+                   " is " file-age-days " day(s) old"
+                   " (threshold " stale-threshold ")"
+       end-if
+       .
+
        end program check-file-exist.
+
+      *> Loops CBL_CHECK_FILE_EXIST over every file the nightly batch
+      *> suite depends on (one per line in inventory-list.txt - the
+      *> readings feed, passfile, csv.txt, Configuration.txt and
+      *> whatever else gets added to that list) and writes one
+      *> size/last-modified line per file to inventory-report.txt, so
+      *> a missing or implausibly small input shows up before the
+      *> batch window opens instead of mid-run.
+       identification division.
+       program-id. file-inventory.
+
+       environment division.
+       configuration section.
+       repository.
+           function all intrinsic.
+
+       input-output section.
+       file-control.
+           select inventory-list-file assign to "inventory-list.txt"
+               organization is line sequential
+               file status is inv-list-status.
+
+           select inventory-report-file
+               assign to "inventory-report.txt"
+               organization is line sequential
+               file status is inv-report-status.
+
+       data division.
+       file section.
+       fd  inventory-list-file.
+       01  inventory-list-record    pic x(256).
+
+       fd  inventory-report-file.
+       01  inventory-report-line    pic x(132).
+
+       working-storage section.
+       01 inv-list-status       pic xx.
+          88 inv-list-is-ok     value "00".
+          88 inv-list-eof       value "10".
+
+       01 inv-report-status     pic xx.
+          88 inv-report-is-ok   value "00".
+
+       01 inv-file-name         pic x(256).
+       01 inv-file-info.
+          05 inv-file-size      pic x(8) comp-x.
+          05 inv-file-date.
+             10 inv-file-day    pic x comp-x.
+             10 inv-file-month  pic x comp-x.
+             10 inv-file-year   pic xx comp-x.
+          05 inv-file-time.
+             10 inv-file-hours    pic x comp-x.
+             10 inv-file-minutes  pic x comp-x.
+             10 inv-file-seconds  pic x comp-x.
+             10 inv-file-hundredths pic x comp-x.
+
+       01 inv-size-edited       pic z(9)9.
+      *> Full four-digit year, not years since 1900, matching
+      *> check-file-staleness's full-file-year field above.
+       01 inv-year-edited       pic 9(4).
+       01 inv-month-edited      pic 99.
+       01 inv-day-edited        pic 99.
+       01 inv-hours-edited      pic 99.
+       01 inv-minutes-edited    pic 99.
+       01 inv-seconds-edited    pic 99.
+       01 inv-files-checked     pic 9(5) value 0.
+       01 inv-files-missing     pic 9(5) value 0.
+
+       procedure division.
+       inventory-main.
+           open input inventory-list-file
+           if not inv-list-is-ok
+               display "inventory list file could not be opened. "
+                       "The program will terminate."
+               goback
+           end-if
+
+           open output inventory-report-file
+           if not inv-report-is-ok
+               display "inventory report file could not be opened. "
+                       "The program will terminate."
+               close inventory-list-file
+               goback
+           end-if
+
+           perform read-inventory-entry
+           perform until inv-list-eof
+               perform report-one-file
+               perform read-inventory-entry
+           end-perform
+
+           move spaces to inventory-report-line
+           string "Files checked: " function trim(inv-files-checked)
+                  ", missing: " function trim(inv-files-missing)
+                  into inventory-report-line
+           write inventory-report-line
+
+           close inventory-list-file
+           close inventory-report-file
+           goback
+           .
+
+       read-inventory-entry.
+           read inventory-list-file into inv-file-name
+               at end
+                   set inv-list-eof to true
+               not at end
+                   continue
+           end-read
+           .
+
+       report-one-file.
+           if function trim(inv-file-name) = spaces
+               exit paragraph
+           end-if
+
+           add 1 to inv-files-checked
+           call "CBL_CHECK_FILE_EXIST" using inv-file-name inv-file-info
+               returning return-code
+           move spaces to inventory-report-line
+           if return-code = 0
+               move inv-file-size to inv-size-edited
+               move inv-file-year to inv-year-edited
+               move inv-file-month to inv-month-edited
+               move inv-file-day to inv-day-edited
+               move inv-file-hours to inv-hours-edited
+               move inv-file-minutes to inv-minutes-edited
+               move inv-file-seconds to inv-seconds-edited
+               string function trim(inv-file-name) ", size "
+                      function trim(inv-size-edited) " bytes, "
+                      inv-year-edited "-" inv-month-edited "-"
+                      inv-day-edited " " inv-hours-edited ":"
+                      inv-minutes-edited ":" inv-seconds-edited
+                      into inventory-report-line
+           else
+               add 1 to inv-files-missing
+               string function trim(inv-file-name)
+                      " *** MISSING ***"
+                      into inventory-report-line
+           end-if
+           write inventory-report-line
+           .
+
+       end program file-inventory.
