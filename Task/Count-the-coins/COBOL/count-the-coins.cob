@@ -1,31 +1,128 @@
        identification division.
        program-id. CountCoins.
 
+       environment division.
+       input-output section.
+       file-control.
+      *> Optional till layout naming which denominations are in use;
+      *> absent file keeps the original four-coin US till (1,5,10,25).
+           select till-config-file assign to "till-config.txt"
+               organization is line sequential
+               status is till-config-status.
+
+      *> Optional list of target amounts to price out in one run;
+      *> absent file keeps the original single-amount (n) behavior.
+           select amount-file assign to "coin-amounts.txt"
+               organization is line sequential
+               status is amount-file-status.
+
        data division.
+       file section.
+       fd  till-config-file
+           data record is till-config-record.
+       01  till-config-record.
+           05 till-m               pic 9.
+           05 filler                pic x.
+           05 till-n               pic 9(3).
+           05 filler                pic x.
+           05 till-coins.
+              10 till-coin          pic 9(2) occurs 9 times.
+
+       fd  amount-file
+           data record is amount-record.
+       01  amount-record            pic 9(3).
+
        working-storage section.
        77  i                      pic 9(3).
        77  j                      pic 9(3).
        77  m                      pic 9(3) value 4.
        77  n                      pic 9(3) value 100.
        77  edited-value           pic z(18).
-       01  coins-table            value "01051025".
-           05 coin                pic 9(2) occurs 4.
+
+       01  till-config-status     pic xx.
+           88 till-config-ok      values '00' thru '09'.
+
+       01  amount-file-status     pic xx.
+           88 amount-file-ok      values '00' thru '09'.
+           88 amount-file-eof     value '10'.
+
+      *> Denominations default to the original four-coin US till; a
+      *> till-config record, when present, overrides both the coin
+      *> count (m) and the values themselves.
+       01  coins-table-default     pic 9(18) value 010510250000000000.
+       01  coins-table redefines coins-table-default.
+           05 coin                pic 9(2) occurs 9.
+      *> way(k + 1) holds the count for amount k, so amount 0 (the
+      *> empty selection, exactly 1 way) has a slot to live in.
        01  ways-table.
-           05 way                 pic 9(18) occurs 100.
+           05 way                 pic 9(18) occurs 101.
 
        procedure division.
        main.
+           perform load-till-config
            perform calc-count
-           move way(n) to edited-value
-           display function trim(edited-value)
+           perform process-amounts
            stop run
            .
+       load-till-config.
+           open input till-config-file
+           if till-config-ok
+               read till-config-file
+                   at end
+                       continue
+                   not at end
+                       move till-m to m
+                       move till-coins to coins-table
+      *> way is only sized for amounts 0-100; cap a configured n at
+      *> that compiled-in table limit rather than index past it.
+                       if till-n > 0 and till-n not > 100
+                           move till-n to n
+                       else
+                           display "warning: configured till-n "
+                               till-n " is out of range, using "
+                               "default of " n upon syserr
+                       end-if
+               end-read
+               close till-config-file
+           end-if
+           .
        calc-count.
            initialize ways-table
            move 1 to way(1)
            perform varying i from 1 by 1 until i > m
               perform varying j from coin(i) by 1 until j > n
-                 add way(j - coin(i)) to way(j)
+                 add way(j - coin(i) + 1) to way(j + 1)
               end-perform
            end-perform
            .
+      *> Prices out every amount named in amount-file; when that file
+      *> is not present, falls back to the original single-amount (n)
+      *> report so the baseline behavior is unchanged.
+       process-amounts.
+           open input amount-file
+           if amount-file-ok
+               perform read-amount-record
+               perform until amount-file-eof
+                   perform show-one-amount
+                   perform read-amount-record
+               end-perform
+               close amount-file
+           else
+               move way(n + 1) to edited-value
+               display function trim(edited-value)
+           end-if
+           .
+       read-amount-record.
+           read amount-file
+               at end move '10' to amount-file-status
+           end-read
+           .
+       show-one-amount.
+           if amount-record > n
+               display amount-record space
+                   "*** exceeds configured till amount " n " ***"
+           else
+               move way(amount-record + 1) to edited-value
+               display amount-record space function trim(edited-value)
+           end-if
+           .
