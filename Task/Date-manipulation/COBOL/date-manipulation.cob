@@ -6,8 +6,40 @@
        repository.
            function all intrinsic.
 
+       input-output section.
+       file-control.
+      *> One output record per source event, holding the four
+      *> reformatted timestamps side by side, so a downstream job
+      *> needing an event's local/Pacific/GMT/Tokyo times doesn't have
+      *> to redo the strptime/strftime calls itself.
+           select event-timestamps-file assign to "event-timestamps.txt"
+               organization is line sequential.
+
+      *> Source strings strptime could not parse against date-spec,
+      *> so a batch run over many timestamps doesn't quietly lose them.
+           select date-reject-file assign to "date-reject.txt"
+               organization is line sequential.
+
        data division.
+       file section.
+       fd  event-timestamps-file
+           data record is event-timestamps-record.
+       01  event-timestamps-record  pic x(200).
+
+       fd  date-reject-file
+           data record is date-reject-record.
+       01  date-reject-record       pic x(140).
+
        working-storage section.
+       01  event-source-date        pic x(64).
+       01  event-local-ts           pic x(64).
+       01  event-pacific-ts         pic x(64).
+       01  event-gmt-ts             pic x(64).
+       01  event-tokyo-ts           pic x(64).
+
+       01  reject-source-date       pic x(64).
+       01  reject-date-pattern      pic x(64).
+
        01 given-date.
           05 filler            value z"March 7 2009 7:30pm EST".
        01 date-spec.
@@ -42,6 +74,9 @@
 
        procedure division.
 
+       open output event-timestamps-file
+       open output date-reject-file
+
        call "strptime" using
            by reference given-date
            by reference date-spec
@@ -53,20 +88,38 @@
        display "Given: " given-date
 
        if scan-index not equal null then
+           *> given-date is a z"..." literal, so its last byte is the
+           *> C null terminator; drop it the same way reform-buffer's
+           *> trailing null is excluded below, so it never reaches a
+           *> LINE SEQUENTIAL record as an embedded low-value.
+           move spaces to event-source-date
+           move given-date(1 : length(given-date) - 1)
+             to event-source-date
+
            *> add 12 hours, and reform as local
            call "mktime" using time-struct returning time-t
            add 43200 to time-t
            perform form-datetime
+           if reform-length > 0 and <= length(reform-buffer) then
+               move reform-buffer(1 : reform-length) to event-local-ts
+           end-if
 
            *> reformat as Pacific time
            set environment "TZ" to "PST8PDT"
            call "tzset" returning omitted
            perform form-datetime
+           if reform-length > 0 and <= length(reform-buffer) then
+               move reform-buffer(1 : reform-length)
+                 to event-pacific-ts
+           end-if
 
            *> reformat as Greenwich mean
            set environment "TZ" to "GMT"
            call "tzset" returning omitted
            perform form-datetime
+           if reform-length > 0 and <= length(reform-buffer) then
+               move reform-buffer(1 : reform-length) to event-gmt-ts
+           end-if
 
 
            *> reformat for Tokyo time, as seen in Hong Kong
@@ -79,8 +132,31 @@
            end-call
            move z"%c" to date-spec
            perform form-datetime
+           if reform-length > 0 and <= length(reform-buffer) then
+               move reform-buffer(1 : reform-length) to event-tokyo-ts
+           end-if
+
+           move spaces to event-timestamps-record
+           string function trim(event-source-date) ","
+               function trim(event-local-ts) ","
+               function trim(event-pacific-ts) ","
+               function trim(event-gmt-ts) ","
+               function trim(event-tokyo-ts)
+               into event-timestamps-record
+           write event-timestamps-record
        else
            display "date parse error" upon syserr
+           move spaces to reject-source-date
+           move given-date(1 : length(given-date) - 1)
+             to reject-source-date
+           move date-spec(1 : length(date-spec) - 1)
+             to reject-date-pattern
+
+           move spaces to date-reject-record
+           string function trim(reject-source-date) ","
+               function trim(reject-date-pattern)
+               into date-reject-record
+           write date-reject-record
        end-if
 
       *> A more standard COBOL approach, based on ISO8601
@@ -99,6 +175,8 @@
        display "       " substitute(formatted-datetime(iso-spec
                    date-integer, time-integer, -300), "T", "/")
 
+       close event-timestamps-file
+       close date-reject-file
        goback.
 
        form-datetime.
@@ -119,3 +197,122 @@
        end-if
        .
        end program date-manipulation.
+
+
+      *> Applies date-manipulation's ISO-8601 conversion (the 12-hour
+      *> add plus day rollover run above against iso-date) to every
+      *> timestamp in a transaction file, for overnight feeds that
+      *> arrive in the sending system's local offset rather than ours.
+       identification division.
+       program-id. batch-normalize-timestamps.
+
+       environment division.
+       configuration section.
+       repository.
+           function all intrinsic.
+
+       input-output section.
+       file-control.
+           select transaction-file assign to "iso-transactions.txt"
+               organization is line sequential.
+           select normalized-file assign to "iso-normalized.txt"
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd  transaction-file
+           data record is transaction-line.
+       01  transaction-line         pic x(26).
+
+       fd  normalized-file
+           data record is normalized-record.
+       01  normalized-record          pic x(64).
+
+       working-storage section.
+       01  iso-spec             constant as "YYYY-MM-DDThh:mm:ss+hh:mm".
+       01  date-integer         pic 9(9).
+       01  time-integer         pic 9(9).
+
+       01  transaction-eof-flag pic x value "N".
+           88  transaction-eof  value "Y".
+
+      *> FORMATTED-DATETIME's offset argument only labels the output
+      *> in this runtime - it does not itself shift the clock reading -
+      *> so the sending system's own offset is pulled out of the fixed
+      *> "+hh:mm"/"-hh:mm" tail of each transaction-line and the actual
+      *> shift to our offset is done by hand before formatting.
+       01  source-offset-sign   pic x.
+       01  source-offset-hh     pic 99.
+       01  source-offset-mm     pic 99.
+       01  source-offset-minutes
+                                pic s9(4).
+       01  target-offset-minutes
+                                pic s9(4) value -300.
+       01  offset-shift-seconds pic s9(9).
+
+       procedure division.
+       main-line.
+           open input transaction-file
+           open output normalized-file
+
+           perform read-transaction-line
+           perform until transaction-eof
+               perform normalize-one-transaction
+               perform read-transaction-line
+           end-perform
+
+           close transaction-file
+           close normalized-file
+           goback
+           .
+       read-transaction-line.
+           read transaction-file
+               at end set transaction-eof to true
+           end-read
+           .
+       normalize-one-transaction.
+           move integer-of-formatted-date(iso-spec, transaction-line)
+             to date-integer
+           move seconds-from-formatted-time(iso-spec, transaction-line)
+             to time-integer
+           perform extract-source-offset
+
+           add 43200 to time-integer
+           if time-integer greater than 86400 then
+               subtract 86400 from time-integer
+               add 1 to date-integer
+           end-if
+
+      *> shift from the sender's offset to ours, carrying the date
+      *> forward or back a day for every 24 hours of shift
+           compute offset-shift-seconds =
+               (target-offset-minutes - source-offset-minutes) * 60
+           add offset-shift-seconds to time-integer
+           perform until time-integer >= 0 and time-integer < 86400
+               if time-integer >= 86400
+                   subtract 86400 from time-integer
+                   add 1 to date-integer
+               else
+                   add 86400 to time-integer
+                   subtract 1 from date-integer
+               end-if
+           end-perform
+
+           move formatted-datetime(iso-spec, date-integer,
+                   time-integer, target-offset-minutes)
+             to normalized-record
+           write normalized-record
+           .
+      *> Pulls the sign/hh/mm out of transaction-line's fixed
+      *> "+hh:mm"/"-hh:mm" tail (columns 20-25 of the iso-spec layout).
+       extract-source-offset.
+           move transaction-line(20:1) to source-offset-sign
+           move transaction-line(21:2) to source-offset-hh
+           move transaction-line(24:2) to source-offset-mm
+           compute source-offset-minutes =
+               source-offset-hh * 60 + source-offset-mm
+           if source-offset-sign = "-"
+               compute source-offset-minutes = 0 - source-offset-minutes
+           end-if
+           .
+       end program batch-normalize-timestamps.
