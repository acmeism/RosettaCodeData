@@ -11,9 +11,17 @@
 
        input-output section.
        file-control.
+      *> infile is read line sequential rather than fixed-blocked so
+      *> an oversize upstream line can be read and measured whole
+      *> (see input-text below) before it is ever trimmed to 80 bytes;
+      *> outfile is the genuine fixed 80-byte record this program
+      *> produces, so it keeps sequential organization on both the
+      *> write below and the read-back further down.  This pairs
+      *> infile/outfile the same way the blocking conversion program
+      *> does for its own text-in, fixed-block-out direction.
            select infile
                assign to infile-name
-               organization is sequential
+               organization is line sequential
                file status is infile-status
            .
            select outfile
@@ -22,68 +30,120 @@
                file status is outfile-status
            .
 
+      *> Optional list of source/target pairs, one per record as
+      *> "infile,outfile"; absent file keeps the original single
+      *> infile.dat/outfile.dat pair as the whole of the day's run.
+           select pair-control-file
+               assign to "lrecl-pairs.txt"
+               organization is line sequential
+               file status is pair-control-status
+           .
+
        data division.
        file section.
        fd infile.
-           01 input-text pic x(80).
+      *> Wider than the fixed 80-byte output so an oversize upstream
+      *> line can be measured and flagged before it is truncated,
+      *> instead of the FD itself silently cutting it at 80.
+           01 input-text pic x(160).
 
        fd outfile.
            01 output-text pic x(80).
 
+       fd pair-control-file.
+           01 pair-control-record pic x(160).
+
        working-storage section.
-       01 infile-name.
-          05 value "infile.dat".
+       01 infile-name              pic x(80) value "infile.dat".
        01 infile-status pic xx.
           88 ok-input value '00'.
           88 eof-input value '10'.
 
-       01 outfile-name.
-          05 value "outfile.dat".
+       01 outfile-name              pic x(80) value "outfile.dat".
        01 outfile-status pic xx.
           88 ok-output value '00'.
 
+       01 pair-control-status      pic xx.
+          88 pair-control-ok       value '00'.
+          88 pair-control-eof      value '10'.
+
+       01 input-line-length        pic 9(3).
+
        procedure division.
+       main-line.
+           open input pair-control-file
+           if pair-control-ok
+               perform until exit
+                   read pair-control-file
+                       at end
+                           exit perform
+                   end-read
+                   unstring pair-control-record delimited by ","
+                       into infile-name, outfile-name
+                   perform process-one-pair
+               end-perform
+               close pair-control-file
+           else
+               perform process-one-pair
+           end-if
 
-       open input infile
-       if not ok-input then
-           display "error opening input " infile-name upon syserr
-           goback
-       end-if
+           goback.
+
+      *> Runs the original open/read/reverse/write/reopen/trim job
+      *> against whatever infile-name/outfile-name currently name -
+      *> the hardcoded defaults above, or the pair most recently read
+      *> from pair-control-file.
+       process-one-pair.
+           open input infile
+           if not ok-input then
+               display "error opening input " infile-name upon syserr
+               exit paragraph
+           end-if
 
-       open output outfile
-       if not ok-output
-           display "error opening output " outfile-name upon syserr
-           goback
-       end-if
+           open output outfile
+           if not ok-output
+               display "error opening output " outfile-name
+                   upon syserr
+               close infile
+               exit paragraph
+           end-if
 
       *> read lrecl 80 and write the reverse as lrecl 80
-       read infile
-       perform until not ok-input
-           move function reverse(input-text) to output-text
+           read infile
+           perform until not ok-input
+               compute input-line-length =
+                   length(trim(input-text, trailing))
+               if input-line-length > 80
+                   display "warning: " function trim(infile-name)
+                       " line of " input-line-length
+                       " bytes exceeds 80, truncating: "
+                       function trim(input-text) upon syserr
+               end-if
+               move function reverse(input-text(1:80)) to output-text
+
+               write output-text
+               if not ok-output then
+                   display "error writing: " output-text upon syserr
+               end-if
+               read infile
+           end-perform
+
+           close infile outfile
 
-           write output-text
+      *> from fixed length to normal text, outfile is now the input file
+           open input outfile
            if not ok-output then
-               display "error writing: " output-text upon syserr
+               display "error opening input " outfile-name
+                   upon syserr
+               exit paragraph
            end-if
-           read infile
-       end-perform
 
-       close infile outfile
-
-      *> from fixed length to normal text, outfile is now the input file
-       open input outfile
-       if not ok-output then
-           display "error opening input " outfile-name upon syserr
-           goback
-       end-if
-
-       read outfile
-       perform until not ok-output
-           display function trim(output-text trailing)
            read outfile
-       end-perform
+           perform until not ok-output
+               display function trim(output-text trailing)
+               read outfile
+           end-perform
 
-       close outfile
-
-       goback.
+           close outfile
+           .
        end program lrecl80.
