@@ -6,6 +6,7 @@
        01  iban                    PIC X(50).
        01  iban-flag               PIC X.
            88  is-valid            VALUE "Y", FALSE "N".
+       01  iban-reason             PIC XX.
 
        PROCEDURE DIVISION.
        main-line.
@@ -18,11 +19,13 @@
            GOBACK
            .
        display-validity.
-           CALL "validate-iban" USING CONTENT iban, REFERENCE iban-flag
+           CALL "validate-iban" USING CONTENT iban, REFERENCE iban-flag,
+                                       REFERENCE iban-reason
            IF is-valid
                DISPLAY FUNCTION TRIM(iban) " is valid."
            ELSE
-               DISPLAY FUNCTION TRIM(iban) " is not valid."
+               DISPLAY FUNCTION TRIM(iban)
+                   " is not valid (reason " iban-reason ")."
            END-IF
            .
        END PROGRAM iban-main.
@@ -31,15 +34,66 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. validate-iban.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Optional dated reference file adding country/length pairs
+      *> beyond the 64 compiled in below (new SEPA entrants, etc.);
+      *> absent file leaves the compiled-in table as the whole of it.
+           SELECT country-lengths-file ASSIGN TO "country-lengths.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS country-lengths-status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  country-lengths-file
+           DATA RECORD IS country-lengths-in-record.
+       01  country-lengths-in-record.
+           05  cl-record-type      PIC X.
+               88  cl-is-header    VALUE "H".
+               88  cl-is-detail    VALUE "D".
+           05  FILLER              PIC X.
+           05  cl-body             PIC X(8).
+           05  cl-body-detail REDEFINES cl-body.
+               10  cl-country-code PIC XX.
+               10  cl-country-len  PIC 99.
+
        WORKING-STORAGE SECTION.
+       01  country-lengths-status  PIC XX.
+           88  country-lengths-file-ok
+                                   VALUES "00" THRU "09".
+
+       01  country-lengths-eof-sw  PIC X VALUE "N".
+           88  country-lengths-eof
+                                   VALUE "Y".
+
+      *> As-of date carried on the header record; kept for a future
+      *> report but not otherwise used to gate loading.
+       01  country-lengths-as-of   PIC X(8).
+
+      *> Number of active entries in the table below; starts at the
+      *> 64 compiled in and grows as country-lengths-file is loaded.
+       01  country-lengths-count   PIC 99 VALUE 64.
+
+       01  country-lengths-loaded-sw
+                                   PIC X VALUE "N".
+           88  country-lengths-loaded
+                                   VALUE "Y".
+
+      *> 64 real entries (256 bytes) followed by zero-filled filler
+      *> slots out to the full 84-occurrence maximum (336 bytes), so
+      *> the table has real backing storage for every slot
+      *> load-country-lengths might raise country-lengths-count into,
+      *> not just the 64 compiled in here.
        01  country-lengths-area    VALUE "AD24AE23AL28AT20AZ28BA20BE16"
            & "BG22BH22BR29CH21CR21CY28CZ24DE22DK18DO28EE20ES24FI18FO18F"
            & "R27GB22GE22GI23GL18GR27GT28HR21HU28IE22IL23IS26IT27KW30KZ"
            & "20LB28LI21LT20LU20LV21MC27MD24ME22MK19MR27MT31MU30NL18NO1"
            & "5PK24PL28PS29PT25RO24RS22SA24SE24SI19SK24SM27TN24TR26VG24"
-           .
-           03  country-lengths     OCCURS 64 TIMES
+           & "0000000000000000000000000000000000000000000000000000000"
+           & "0000000000000000000000000".
+           03  country-lengths     OCCURS 64 TO 84 TIMES
+                                   DEPENDING ON country-lengths-count
                                    INDEXED BY country-lengths-idx.
                05  country-code    PIC XX.
                05  country-len     PIC 99.
@@ -56,7 +110,21 @@
        01  valid-flag              PIC X.
            88  is-valid            VALUE "Y", FALSE "N".
 
-       PROCEDURE DIVISION USING iban, valid-flag.
+      *> "00" valid, "01" unknown country code, "02" wrong length for
+      *> the country, "03" checksum failure.
+       01  reason-code             PIC XX.
+           88  reason-ok           VALUE "00".
+           88  reason-unknown-country
+                                   VALUE "01".
+           88  reason-wrong-length VALUE "02".
+           88  reason-checksum-failed
+                                   VALUE "03".
+
+       PROCEDURE DIVISION USING iban, valid-flag, reason-code.
+           IF NOT country-lengths-loaded
+               PERFORM load-country-lengths
+           END-IF
+
            MOVE FUNCTION UPPER-CASE(iban) TO iban
            CALL "remove-spaces" USING iban
 
@@ -67,11 +135,13 @@
            SEARCH country-lengths
                AT END
                    SET is-valid TO FALSE
+                   SET reason-unknown-country TO TRUE
                    GOBACK
 
                WHEN country-code (country-lengths-idx) = iban (1:2)
                    IF country-len (country-lengths-idx) NOT = len
                        SET is-valid TO FALSE
+                       SET reason-wrong-length TO TRUE
                        GOBACK
                    END-IF
            END-SEARCH
@@ -81,8 +151,46 @@
            *> Mod 97 number formed.
            IF FUNCTION MOD(iban, 97) = 1
                SET is-valid TO TRUE
+               SET reason-ok TO TRUE
            ELSE
                SET is-valid TO FALSE
+               SET reason-checksum-failed TO TRUE
+           END-IF
+           .
+
+      *> Reads country-lengths-file, when present, and appends its
+      *> entries after the 64 compiled in above.  Runs once per job -
+      *> validate-iban's WORKING-STORAGE persists across CALLs, so the
+      *> loaded-sw guard keeps a batch run from re-opening the file (or
+      *> re-appending its entries) on every IBAN validated.
+       load-country-lengths.
+           SET country-lengths-loaded TO TRUE
+           OPEN INPUT country-lengths-file
+           IF country-lengths-file-ok
+               READ country-lengths-file
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF cl-is-header
+                           MOVE cl-body TO country-lengths-as-of
+                       END-IF
+               END-READ
+               PERFORM UNTIL country-lengths-eof
+                   READ country-lengths-file
+                       AT END
+                           SET country-lengths-eof TO TRUE
+                       NOT AT END
+                           IF cl-is-detail
+                               AND country-lengths-count < 84
+                               ADD 1 TO country-lengths-count
+                               MOVE cl-country-code TO
+                                   country-code (country-lengths-count)
+                               MOVE cl-country-len TO
+                                   country-len (country-lengths-count)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE country-lengths-file
            END-IF
            .
 
@@ -138,8 +246,12 @@
            MOVE iban (5:) TO iban
            MOVE first-four TO iban (len - 3:)
 
-           *> Convert letters to numbers.
-           INITIALIZE iban-num, digit-num ALL TO VALUE
+           *> Convert letters to numbers.  iban-num has no VALUE clause
+           *> of its own, so it must be cleared separately - otherwise
+           *> a second CALL in the same run (as batch-validate-iban
+           *> makes) leaves digits from the previous IBAN in its tail.
+           INITIALIZE iban-num
+           INITIALIZE digit-num ALL TO VALUE
            PERFORM VARYING i FROM 1 BY 1
                    UNTIL i > len OR iban (i:1) = SPACE
                IF iban (i:1) IS NUMERIC
@@ -159,3 +271,118 @@
        END PROGRAM create-iban-number.
 
        END PROGRAM validate-iban.
+
+
+      *> Runs every IBAN named in a vendor feed file through
+      *> validate-iban and writes a pass/fail report, with the
+      *> rejects also collected into their own file for follow-up.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. batch-validate-iban.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT vendor-iban-file ASSIGN TO "vendor-ibans.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT report-file ASSIGN TO "iban-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT reject-file ASSIGN TO "iban-rejects.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *> Feed lines are "vendor-id,iban" so a rejected IBAN can be
+      *> traced back to the vendor that supplied it.
+       FD  vendor-iban-file
+           DATA RECORD IS vendor-iban-record.
+       01  vendor-iban-record          PIC X(70).
+
+      *> Wide enough for the worst case: a 20-byte vendor id, a 50-byte
+      *> IBAN, the ",INVALID," tag and the 2-byte reason code.
+       FD  report-file
+           DATA RECORD IS report-line.
+       01  report-line                 PIC X(90).
+
+       FD  reject-file
+           DATA RECORD IS reject-line.
+       01  reject-line                 PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  work-vendor-id               PIC X(20).
+       01  work-iban                   PIC X(50).
+       01  work-flag                   PIC X.
+           88  work-is-valid           VALUE "Y", FALSE "N".
+
+       01  work-reason                 PIC XX.
+
+       01  vendor-eof-flag             PIC X VALUE "N".
+           88  vendor-eof              VALUE "Y".
+
+       PROCEDURE DIVISION.
+       main-line.
+           OPEN INPUT vendor-iban-file
+           OPEN OUTPUT report-file
+           OPEN OUTPUT reject-file
+
+           PERFORM read-vendor-record
+           PERFORM UNTIL vendor-eof
+               PERFORM validate-and-report
+               PERFORM read-vendor-record
+           END-PERFORM
+
+           CLOSE vendor-iban-file
+           CLOSE report-file
+           CLOSE reject-file
+           GOBACK
+           .
+       read-vendor-record.
+           READ vendor-iban-file
+               AT END SET vendor-eof TO TRUE
+           END-READ
+           .
+       validate-and-report.
+           MOVE SPACES TO work-vendor-id
+           MOVE SPACES TO work-iban
+           UNSTRING vendor-iban-record DELIMITED BY ","
+               INTO work-vendor-id, work-iban
+
+           CALL "validate-iban" USING CONTENT work-iban,
+                                       REFERENCE work-flag,
+                                       REFERENCE work-reason
+
+           MOVE SPACES TO report-line
+           IF work-is-valid
+               STRING FUNCTION TRIM(work-vendor-id) ","
+                   FUNCTION TRIM(work-iban) ",VALID"
+                   INTO report-line
+                   ON OVERFLOW
+                       DISPLAY "warning: report line truncated for "
+                           "vendor " FUNCTION TRIM(work-vendor-id)
+               END-STRING
+           ELSE
+               STRING FUNCTION TRIM(work-vendor-id) ","
+                   FUNCTION TRIM(work-iban) ",INVALID,"
+                   work-reason
+                   INTO report-line
+                   ON OVERFLOW
+                       DISPLAY "warning: report line truncated for "
+                           "vendor " FUNCTION TRIM(work-vendor-id)
+               END-STRING
+           END-IF
+           WRITE report-line
+           MOVE SPACES TO report-line
+
+           IF NOT work-is-valid
+               MOVE SPACES TO reject-line
+               STRING FUNCTION TRIM(work-vendor-id) ","
+                   FUNCTION TRIM(work-iban) "," work-reason
+                   INTO reject-line
+                   ON OVERFLOW
+                       DISPLAY "warning: reject line truncated for "
+                           "vendor " FUNCTION TRIM(work-vendor-id)
+               END-STRING
+               WRITE reject-line
+               MOVE SPACES TO reject-line
+           END-IF
+           .
+       END PROGRAM batch-validate-iban.
