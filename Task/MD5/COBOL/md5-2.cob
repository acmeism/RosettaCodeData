@@ -85,3 +85,237 @@
            GO-BACK.
 
         END FUNCTION MD5.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. checksum-verify.
+       AUTHOR.  Data Processing.
+      ************************************************************
+      ** Program Abstract:
+      **   Pre-processing gate for the inbound feed files (the
+      **     readings extract, passfile updates, csv.txt, the
+      **     vendor-payments extract, and so on).  Every file named
+      **     in checksum-manifest.txt is md5sum'd and compared
+      **     against the digest the sending system dropped alongside
+      **     it, so a partially-transferred or corrupted file is
+      **     rejected here instead of being read as-is by whichever
+      **     batch program runs next.
+      ************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       REPOSITORY.
+          FUNCTION MD5
+          FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT manifest-file ASSIGN TO "checksum-manifest.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS manifest-status.
+
+           SELECT expected-checksum-file ASSIGN TO expected-sum-path
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS expected-sum-status.
+
+           SELECT checksum-reject-file
+               ASSIGN TO "checksum-rejects.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS checksum-reject-status.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  manifest-file.
+       01  manifest-record         PIC X(201).
+
+       FD  expected-checksum-file.
+       01  expected-sum-record     PIC X(32).
+
+       FD  checksum-reject-file.
+       01  checksum-reject-record.
+           05  cr-feed-path        PIC X(100).
+           05  FILLER              PIC X       VALUE SPACE.
+           05  cr-reason           PIC X(40).
+
+       WORKING-STORAGE SECTION.
+
+       01  manifest-status         PIC XX.
+           88  manifest-is-ok      VALUE "00".
+           88  manifest-eof        VALUE "10".
+
+       01  expected-sum-status     PIC XX.
+           88  expected-sum-is-ok  VALUE "00".
+
+       01  checksum-reject-status  PIC XX.
+           88  checksum-reject-is-ok VALUE "00".
+
+       01  expected-sum-path       PIC X(100).
+
+      *> Parsed out of each comma-delimited manifest-record, the same
+      *> convention as lrecl-pairs.txt, inventory-list.txt and the
+      *> IBAN vendor record use for their own control files.
+       01  man-feed-path           PIC X(100).
+       01  man-checksum-path       PIC X(100).
+
+      *> FUNCTION MD5 always drops its result in /tmp/MD5, so the
+      *> command piped through it names that fixed path rather than
+      *> the /tmp/CHK-MD5 this program used to manage by hand.
+       01  md5-command              PIC X(128).
+
+       01  expected-sum             PIC X(32).
+       01  actual-sum               PIC X(32).
+       01  files-checked            PIC 9(5)  VALUE 0.
+       01  files-rejected           PIC 9(5)  VALUE 0.
+
+      *> man-feed-path is read verbatim out of a manifest the sending
+      *> system dropped off, then built straight into a command string
+      *> FUNCTION MD5 hands to a shell - a path carrying a shell
+      *> metacharacter would otherwise run as part of that command
+      *> instead of naming a file, so every character is checked
+      *> against this allow-list before the command is ever built.
+       01  feed-path-len            PIC 9(3).
+       01  feed-path-idx            PIC 9(3).
+       01  feed-path-char           PIC X.
+       01  unsafe-path-flag         PIC X     VALUE "N".
+           88  unsafe-path          VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       checksum-verify-main.
+           OPEN INPUT manifest-file
+           IF NOT manifest-is-ok
+               DISPLAY "checksum manifest could not be opened. "
+                       "The batch run will not proceed."
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT checksum-reject-file
+           IF NOT checksum-reject-is-ok
+               DISPLAY "checksum reject file could not be opened. "
+                       "The batch run will not proceed."
+               CLOSE manifest-file
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM read-manifest-entry
+           PERFORM UNTIL manifest-eof
+               PERFORM verify-one-feed-file
+               PERFORM read-manifest-entry
+           END-PERFORM
+
+           CLOSE manifest-file
+           CLOSE checksum-reject-file
+
+           DISPLAY "checksum-verify: " files-checked " file(s) "
+                   "checked, " files-rejected " rejected."
+           IF files-rejected > 0
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           GOBACK
+           .
+
+       read-manifest-entry.
+           READ manifest-file
+               AT END
+                   SET manifest-eof TO TRUE
+               NOT AT END
+                   MOVE SPACES TO man-feed-path man-checksum-path
+                   UNSTRING manifest-record DELIMITED BY ","
+                       INTO man-feed-path, man-checksum-path
+           END-READ
+           .
+
+       verify-one-feed-file.
+           ADD 1 TO files-checked
+
+           PERFORM check-feed-path-is-safe
+           IF unsafe-path
+               PERFORM reject-feed-file-unsafe-path
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION TRIM(man-checksum-path) TO expected-sum-path
+           MOVE SPACES TO expected-sum
+           OPEN INPUT expected-checksum-file
+           IF expected-sum-is-ok
+               READ expected-checksum-file INTO expected-sum
+               CLOSE expected-checksum-file
+           ELSE
+               PERFORM reject-feed-file-missing-checksum
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO md5-command
+           STRING "md5sum " DELIMITED BY SIZE
+               FUNCTION TRIM(man-feed-path) DELIMITED BY SIZE
+               " > /tmp/MD5" DELIMITED BY SIZE
+               INTO md5-command
+           END-STRING
+
+           MOVE FUNCTION MD5(md5-command) TO actual-sum
+
+           IF actual-sum(1:32) NOT = expected-sum(1:32)
+               OR actual-sum = SPACES
+               PERFORM reject-feed-file-mismatch
+           END-IF
+           .
+
+      *> Only letters, digits, and the handful of punctuation marks an
+      *> ordinary file path needs are let through; anything else (a
+      *> shell metacharacter in particular) fails the file rather than
+      *> reaching the command line FUNCTION MD5 runs.
+       check-feed-path-is-safe.
+           MOVE "N" TO unsafe-path-flag
+           COMPUTE feed-path-len =
+                   FUNCTION LENGTH(FUNCTION TRIM(man-feed-path))
+           PERFORM VARYING feed-path-idx FROM 1 BY 1
+                   UNTIL feed-path-idx > feed-path-len
+               PERFORM check-one-feed-path-char
+           END-PERFORM
+           IF feed-path-len = 0
+               SET unsafe-path TO TRUE
+           END-IF
+           .
+
+       check-one-feed-path-char.
+           MOVE man-feed-path(feed-path-idx:1) TO feed-path-char
+           IF feed-path-char NOT ALPHABETIC
+                   AND feed-path-char NOT NUMERIC
+                   AND feed-path-char NOT = "."
+                   AND feed-path-char NOT = "/"
+                   AND feed-path-char NOT = "_"
+                   AND feed-path-char NOT = "-"
+               SET unsafe-path TO TRUE
+           END-IF
+           .
+
+       reject-feed-file-unsafe-path.
+           ADD 1 TO files-rejected
+           MOVE SPACES TO checksum-reject-record
+           MOVE man-feed-path TO cr-feed-path
+           MOVE "feed path contains disallowed characters" TO cr-reason
+           WRITE checksum-reject-record
+           .
+
+       reject-feed-file-missing-checksum.
+           ADD 1 TO files-rejected
+           MOVE SPACES TO checksum-reject-record
+           MOVE man-feed-path TO cr-feed-path
+           MOVE "companion checksum file not found" TO cr-reason
+           WRITE checksum-reject-record
+           .
+
+       reject-feed-file-mismatch.
+           ADD 1 TO files-rejected
+           MOVE SPACES TO checksum-reject-record
+           MOVE man-feed-path TO cr-feed-path
+           MOVE "checksum mismatch - file rejected" TO cr-reason
+           WRITE checksum-reject-record
+           .
+
+       end program checksum-verify.
