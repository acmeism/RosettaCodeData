@@ -20,15 +20,27 @@
        77  idx                    pic 9(3).
        77  pos                    pic 9(3).
        77  last-pos               pic 9(3).
+       77  line-number            pic 9(5) value 0.
        77  config-key             pic x(32).
        77  config-value           pic x(64).
        77  multi-value            pic x(64).
        77  full-name              pic x(64).
        77  favourite-fruit        pic x(64).
        77  other-family           pic x(64) occurs 10.
+       77  other-family-discarded pic 9(3) value 0.
        77  need-speeling          pic x(5) value "false".
        77  seeds-removed          pic x(5) value "false".
 
+      *> Set when a required key's WHEN arm is taken, so a key that is
+      *> present but blank is not confused with one that never showed
+      *> up in the file at all.
+       77  full-name-seen         pic x value "N".
+           88  full-name-was-seen value "Y".
+       77  favourite-fruit-seen   pic x value "N".
+           88  favourite-fruit-was-seen
+                                  value "Y".
+
+
        procedure division.
        main.
            open input config-file
@@ -37,26 +49,33 @@
                  at end
                     exit perform
               end-read
+              add 1 to line-number
               move trim(config-record) to config-record
               if config-record(1:1) = "#" or ";" or spaces
                  exit perform cycle
               end-if
               unstring config-record delimited by spaces into config-key
-              move trim(config-record(length(trim(config-key)) + 1:)) to config-value
+              move trim(config-record(length(trim(config-key)) + 1:))
+                 to config-value
               if config-value(1:1) = "="
                  move trim(config-value(2:)) to config-value
               end-if
               evaluate upper-case(config-key)
                  when "FULLNAME"
                     move config-value to full-name
+                    set full-name-was-seen to true
                  when "FAVOURITEFRUIT"
                     move config-value to favourite-fruit
+                    set favourite-fruit-was-seen to true
                  when "NEEDSPEELING"
                     if config-value = spaces
                        move "true" to config-value
                     end-if
                     if config-value = "true" or "false"
                        move config-value to need-speeling
+                    else
+                       display "warning: NEEDSPEELING line " line-number
+                          " bad value '" trim(config-value) "'"
                     end-if
                  when "SEEDSREMOVED"
                     if config-value = spaces
@@ -64,17 +83,31 @@
                     end-if,
                     if config-value = "true" or "false"
                        move config-value to seeds-removed
+                    else
+                       display "warning: SEEDSREMOVED line " line-number
+                          " bad value '" trim(config-value) "'"
                     end-if
                  when "OTHERFAMILY"
                     move 1 to idx, pos
                     perform until exit
-                       unstring config-value delimited by "," into multi-value with pointer pos
+                       unstring config-value delimited by ","
+                             into multi-value with pointer pos
                           on overflow
-                             move trim(multi-value) to other-family(idx)
+                             if idx <= 10
+                                move trim(multi-value)
+                                   to other-family(idx)
+                             else
+                                add 1 to other-family-discarded
+                             end-if
                              move pos to last-pos
                           not on overflow
                              if config-value(last-pos:) <> spaces
-                                move trim(config-value(last-pos:)) to other-family(idx)
+                                if idx <= 10
+                                   move trim(config-value(last-pos:))
+                                      to other-family(idx)
+                                else
+                                   add 1 to other-family-discarded
+                                end-if
                              end-if,
                              exit perform
                        end-unstring
@@ -93,4 +126,27 @@
                  display "otherfamily(" idx ") = " other-family(idx)
               end-if
            end-perform
+           if other-family-discarded > 0
+              display "warning: too many OTHERFAMILY entries, "
+                 other-family-discarded " discarded"
+           end-if
+
+           perform check-required-keys
+           stop run
+           .
+
+      *> A required key that never appeared leaves its field at spaces
+      *> just like one that appeared but was written blank, so presence
+      *> is tracked separately above rather than inferred from the
+      *> field's final content.
+       check-required-keys.
+           if not full-name-was-seen
+              display "error: required key FULLNAME missing" upon syserr
+              move 1 to return-code
+           end-if
+           if not favourite-fruit-was-seen
+              display "error: required key FAVOURITEFRUIT missing"
+                 upon syserr
+              move 1 to return-code
+           end-if
            .
