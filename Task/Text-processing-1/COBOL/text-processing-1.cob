@@ -8,27 +8,188 @@
                ORGANIZATION LINE SEQUENTIAL
                FILE STATUS file-status.
 
+           SELECT daily-stats-file ASSIGN TO DAILY-STATS-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS daily-stats-status.
+
+           SELECT flag-range-file ASSIGN TO FLAG-RANGE-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS flag-range-status.
+
+           SELECT checkpoint-file ASSIGN TO CHECKPOINT-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS checkpoint-status.
+
+           SELECT exception-file ASSIGN TO EXCEPTION-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS exception-status.
+
+           SELECT carryforward-file ASSIGN TO CARRYFORWARD-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS carryforward-status.
+
+           SELECT batch-control-file ASSIGN TO BATCH-CONTROL-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS batch-control-status.
+
+           SELECT csv-stats-file ASSIGN TO CSV-STATS-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS csv-stats-status.
+
+           SELECT sla-threshold-file ASSIGN TO SLA-THRESHOLD-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS sla-threshold-status.
+
        DATA DIVISION.
        FILE SECTION.
        FD  input-file.
        01  input-record.
+           03  site-id             PIC X(8).
+           03  FILLER              PIC X.
            03  date-stamp          PIC X(10).
            03  FILLER              PIC X.
            *> Curse whoever decided to use tabs and variable length
            *> data in the file!
            03  input-data-pairs    PIC X(300).
 
+       FD  daily-stats-file.
+       01  daily-stats-record.
+           03  ds-date-stamp       PIC X(10).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  ds-day-rejected     PIC 9(5).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  ds-day-accepted     PIC 9(5).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  ds-mean-val         PIC 9(8)V9(3).
+
+       FD  flag-range-file.
+       01  flag-range-record.
+           03  frr-flag-low        PIC S9(2).
+           03  FILLER              PIC X.
+           03  frr-flag-high       PIC S9(2).
+
+       FD  checkpoint-file.
+       01  checkpoint-record.
+           03  cp-date-stamp       PIC X(10).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  cp-grand-total      PIC 9(8)V9(3).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  cp-total-accepted   PIC 9(8).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  cp-total-rejected   PIC 9(8).
+           03  FILLER              PIC X       VALUE SPACE.
+      *> The file that was in progress when this checkpoint was last
+      *> written, so a resume only skips already-folded readings for
+      *> that one file and never for any other file the batch control
+      *> file lists alongside it.
+           03  cp-file-name        PIC X(256).
+
+       FD  exception-file.
+       01  exception-record.
+           03  ex-date-stamp       PIC X(10).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  ex-val              PIC 9(3)V9(3).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  ex-flag             PIC S9(2).
+
+       FD  carryforward-file.
+       01  carryforward-record.
+           03  cf-grand-total      PIC 9(8)V9(3).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  cf-total-accepted   PIC 9(8).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  cf-total-rejected   PIC 9(8).
+           03  FILLER              PIC X       VALUE SPACE.
+           *> Month-to-date worst gap seen across every site so far,
+           *> carried alongside the three totals above so a meter that
+           *> went dark earlier in the month isn't forgotten once its
+           *> file rolls out of the per-run site-gaps-area table.
+           03  cf-max-gap          PIC 9(8).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  cf-max-gap-site     PIC X(8).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  cf-max-gap-end      PIC X(10).
+           03  FILLER              PIC X       VALUE SPACE.
+           *> Lines with every value-flag pair accepted, for
+           *> reconciliation against text-processing-2's per-line
+           *> good-reading count (which counts lines, not pairs).
+           03  cf-total-good-lines PIC 9(8).
+
+       FD  batch-control-file.
+       01  batch-control-record.
+           03  bc-file-name        PIC X(256).
+
+       FD  csv-stats-file.
+       01  csv-stats-line          PIC X(80).
+
+       FD  sla-threshold-file.
+       01  sla-threshold-record.
+           03  str-threshold-pct   PIC 999.
+
        WORKING-STORAGE SECTION.
-       78  INPUT-FILE-PATH         VALUE "readings.txt".
+       01  csv-day-rejected-alpha  PIC Z(4)9.
+       01  csv-day-accepted-alpha  PIC Z(4)9.
+       01  csv-mean-val-alpha      PIC Z(7)9.999.
+       *> Ops' good-readings SLA; below this the day line gets flagged.
+       *> Overridable by sla-threshold-file, same as the flag-range
+       *> cutoff below; 95 is the long-standing default.
+       01  sla-threshold-pct       PIC 999 VALUE 95.
+
+       01  day-pass-pct            PIC 999V99.
+
+       *> No longer a compile-time constant: the batch driver moves a
+       *> new name in here for each file listed in batch-control-file.
+       01  INPUT-FILE-PATH         PIC X(256)
+                                    VALUE "readings.txt".
+       78  DAILY-STATS-PATH        VALUE "daily-stats.txt".
+       78  FLAG-RANGE-PATH         VALUE "flag-range.txt".
+       78  CHECKPOINT-PATH         VALUE "checkpoint.txt".
+       78  EXCEPTION-PATH          VALUE "exceptions.txt".
+       78  CARRYFORWARD-PATH       VALUE "carryforward.txt".
+       78  BATCH-CONTROL-PATH      VALUE "batch-control.txt".
+       78  CSV-STATS-PATH          VALUE "daily-stats.csv".
+       78  SLA-THRESHOLD-PATH      VALUE "sla-threshold.txt".
+
+       01  batch-control-status    PIC 99.
+           88 batch-control-is-ok  VALUE 0.
+
+       01  csv-stats-status        PIC 99.
+           88 csv-stats-is-ok      VALUE 0.
+
+       01  sla-threshold-status    PIC 99.
+           88 sla-threshold-is-ok  VALUE 0.
+
+       01  daily-stats-status      PIC 99.
+           88 daily-stats-is-ok    VALUE 0.
+
+       01  flag-range-status       PIC 99.
+           88 flag-range-is-ok     VALUE 0.
+
+       01  checkpoint-status       PIC 99.
+           88 checkpoint-is-ok     VALUE 0.
+
+       01  exception-status        PIC 99.
+           88 exception-is-ok      VALUE 0.
+
+       01  carryforward-status     PIC 99.
+           88 carryforward-is-ok   VALUE 0.
+
+       01  restart-date-stamp      PIC X(10) VALUE SPACES.
+       01  restart-file-name       PIC X(256) VALUE SPACES.
 
        01  file-status             PIC 99.
            88 file-is-ok           VALUE 0.
            88 end-of-file          VALUE 10.
 
+       *> Defaults match the old hardcoded -9 THRU 0 cutoff; overridden
+       *> by flag-range-file when present so new instruments with a
+       *> wider flag range don't need a recompile.
+       01  flag-low-limit          PIC S9(2) VALUE -9.
+       01  flag-high-limit         PIC S9(2) VALUE 0.
+
        01  data-pair.
            03  val                 PIC 9(3)V9(3).
-           03  flag                PIC S9.
-               88  invalid-flag    VALUE -9 THRU 0.
+           03  flag                PIC S9(2).
 
        01  val-length              PIC 9.
        01  flag-length             PIC 9.
@@ -43,10 +204,36 @@
 
        01  total-rejected          PIC 9(8).
        01  total-accepted          PIC 9(8).
+       *> Lines with every value-flag pair accepted - the unit
+       *> text-processing-2 reconciles its good-reading count against.
+       01  total-good-lines        PIC 9(8).
+       01  line-rejected-count     PIC 9(5).
 
-       01  current-data-gap        PIC 9(8).
-       01  max-data-gap            PIC 9(8).
-       01  max-data-gap-end        PIC X(10).
+       *> Gaps are now tracked per site, since one meter going dark for
+       *> days used to swamp smaller gaps at every other site sharing
+       *> the same run.
+       01  num-sites                PIC 9(3).
+       01  site-gaps-area.
+           03  site-gap-entry       OCCURS 1 TO 500 TIMES
+                                     DEPENDING ON num-sites
+                                     INDEXED BY site-idx.
+               05  sg-site-id       PIC X(8).
+               05  sg-current-gap   PIC 9(8).
+               05  sg-max-gap       PIC 9(8).
+               05  sg-max-gap-end   PIC X(10).
+
+       *> Month-to-date worst gap, reloaded from carryforward-file at
+       *> startup and compared against this run's per-site worst gaps
+       *> before being rolled forward again at GOBACK.
+       01  carried-max-gap         PIC 9(8)        VALUE ZERO.
+       01  carried-max-gap-site    PIC X(8).
+       01  carried-max-gap-end     PIC X(10).
+
+       01  week-day-count          PIC 9.
+       01  week-total              PIC 9(6)V9(3).
+       01  week-accepted           PIC 9(6).
+       01  week-rejected           PIC 9(6).
+       01  week-mean-val           PIC 9(8)V9(3).
 
        PROCEDURE DIVISION.
        DECLARATIVES.
@@ -66,12 +253,204 @@
        END DECLARATIVES.
 
        main-line.
-           *> Terminate the program if the file cannot be opened.
+           *> Reload the checkpoint from a prior abended run, if one
+           *> was left behind, so we don't reprocess readings already
+           *> accounted for in the running totals.
+           OPEN INPUT checkpoint-file
+           IF checkpoint-is-ok
+               READ checkpoint-file
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE cp-date-stamp     TO restart-date-stamp
+                       MOVE cp-grand-total    TO grand-total
+                       MOVE cp-total-accepted TO total-accepted
+                       MOVE cp-total-rejected TO total-rejected
+                       MOVE cp-file-name      TO restart-file-name
+               END-READ
+               CLOSE checkpoint-file
+           END-IF
+
+           *> With no in-progress checkpoint to resume from, start
+           *> this file's run from the month-to-date carryforward
+           *> figures instead of from zero, so the "overall stats"
+           *> block reflects the whole month, not just this file.
+           IF restart-date-stamp = SPACES
+               OPEN INPUT carryforward-file
+               IF carryforward-is-ok
+                   READ carryforward-file
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE cf-grand-total    TO grand-total
+                           MOVE cf-total-accepted TO total-accepted
+                           MOVE cf-total-rejected TO total-rejected
+                           MOVE cf-max-gap      TO carried-max-gap
+                           MOVE cf-max-gap-site
+                               TO carried-max-gap-site
+                           MOVE cf-max-gap-end
+                               TO carried-max-gap-end
+                           MOVE cf-total-good-lines
+                               TO total-good-lines
+                   END-READ
+                   CLOSE carryforward-file
+               END-IF
+           END-IF
+
+           *> Pick up the invalid-flag cutoff for this run, if the
+           *> instrument techs have dropped a new one off. Otherwise
+           *> keep the long-standing -9 THRU 0 default.
+           OPEN INPUT flag-range-file
+           IF flag-range-is-ok
+               READ flag-range-file
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE frr-flag-low  TO flag-low-limit
+                       MOVE frr-flag-high TO flag-high-limit
+               END-READ
+               CLOSE flag-range-file
+           END-IF
+
+           *> Pick up ops' good-readings SLA threshold for this run, if
+           *> they've dropped a new one off. Otherwise keep the
+           *> long-standing 95% default.
+           OPEN INPUT sla-threshold-file
+           IF sla-threshold-is-ok
+               READ sla-threshold-file
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE str-threshold-pct TO sla-threshold-pct
+               END-READ
+               CLOSE sla-threshold-file
+           END-IF
+
+           OPEN OUTPUT daily-stats-file
+           IF NOT daily-stats-is-ok
+               DISPLAY "Daily stats file could not be opened. The "
+                   "program will terminate."
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT exception-file
+           IF NOT exception-is-ok
+               DISPLAY "Exception file could not be opened. The "
+                   "program will terminate."
+               CLOSE daily-stats-file
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT csv-stats-file
+           IF NOT csv-stats-is-ok
+               DISPLAY "CSV stats file could not be opened. The "
+                   "program will terminate."
+               CLOSE daily-stats-file
+               CLOSE exception-file
+               GOBACK
+           END-IF
+           STRING "Date,Rejected,Accepted,Average" INTO csv-stats-line
+           WRITE csv-stats-line
+           MOVE SPACES TO csv-stats-line
+
+           *> Run every file named in the day's batch control file, if
+           *> there is one, instead of only ever reading readings.txt.
+           PERFORM process-batch
+
+           CLOSE daily-stats-file
+           CLOSE exception-file
+           CLOSE csv-stats-file
+
+           *> Display overall stats.
+           DISPLAY SPACE
+           DISPLAY "Total:        " grand-total
+           DISPLAY "Readings:     " total-accepted
+
+           MOVE ZERO TO mean-val
+           IF total-accepted > 0
+               DIVIDE grand-total BY total-accepted GIVING mean-val
+           END-IF
+           DISPLAY "Average:      " mean-val
+
+           DISPLAY SPACE
+           DISPLAY "Bad readings: " total-rejected
+           PERFORM VARYING site-idx FROM 1 BY 1
+                   UNTIL site-idx > num-sites
+               DISPLAY "Site " sg-site-id (site-idx)
+                   ": maximum number of consecutive bad readings is "
+                   sg-max-gap (site-idx)
+               DISPLAY "  Ends on date " sg-max-gap-end (site-idx)
+
+               *> Roll this site's gap into the month-to-date worst
+               *> gap if it beats whatever carried forward from
+               *> earlier in the month.
+               IF sg-max-gap (site-idx) > carried-max-gap
+                   MOVE sg-max-gap (site-idx) TO carried-max-gap
+                   MOVE sg-site-id (site-idx)
+                       TO carried-max-gap-site
+                   MOVE sg-max-gap-end (site-idx)
+                       TO carried-max-gap-end
+               END-IF
+           END-PERFORM
+
+           IF carried-max-gap > 0
+               DISPLAY "Month-to-date worst gap: site "
+                   carried-max-gap-site " at " carried-max-gap
+                   " ending " carried-max-gap-end
+           END-IF
+
+           *> The batch finished cleanly: roll the totals forward for
+           *> next run's month-to-date figures and drop the checkpoint
+           *> so a later run doesn't think it needs to resume.
+           OPEN OUTPUT carryforward-file
+           MOVE grand-total       TO cf-grand-total
+           MOVE total-accepted    TO cf-total-accepted
+           MOVE total-rejected    TO cf-total-rejected
+           MOVE carried-max-gap      TO cf-max-gap
+           MOVE carried-max-gap-site TO cf-max-gap-site
+           MOVE carried-max-gap-end  TO cf-max-gap-end
+           MOVE total-good-lines     TO cf-total-good-lines
+           WRITE carryforward-record
+           CLOSE carryforward-file
+
+           CALL "CBL_DELETE_FILE" USING CHECKPOINT-PATH
+
+           GOBACK
+           .
+       *> Run every file listed in batch-control-file through
+       *> process-one-file, carrying the grand-total/total-accepted/
+       *> total-rejected accumulators across files in the same run.
+       *> With no batch control file present, fall back to the single
+       *> file named by INPUT-FILE-PATH, as this program always did.
+       process-batch.
+           OPEN INPUT batch-control-file
+           IF NOT batch-control-is-ok
+               PERFORM process-one-file
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM FOREVER
+               READ batch-control-file
+                   AT END
+                       EXIT PERFORM
+               END-READ
+
+               IF bc-file-name NOT = SPACES
+                   MOVE bc-file-name TO INPUT-FILE-PATH
+                   PERFORM process-one-file
+               END-IF
+           END-PERFORM
+
+           CLOSE batch-control-file
+           .
+       *> Read and aggregate one readings file, updating the running
+       *> totals and this file's own daily/weekly summary lines.
+       process-one-file.
            OPEN INPUT input-file
            IF NOT file-is-ok
-               DISPLAY "File could not be opened. The program will "
-                   "terminate."
-               GOBACK
+               DISPLAY "File could not be opened: "
+                   FUNCTION TRIM(INPUT-FILE-PATH)
+               EXIT PARAGRAPH
            END-IF
 
            *> Process the data in the file.
@@ -82,7 +461,20 @@
                        EXIT PERFORM
                END-READ
 
+               *> Skip readings already folded into the checkpoint by
+               *> an earlier, aborted run - but only for the one file
+               *> that checkpoint was taken against.  Two files in the
+               *> same batch can cover overlapping date ranges, so a
+               *> date-stamp watermark scoped to any other file would
+               *> silently skip readings that were never processed.
+               IF restart-date-stamp NOT = SPACES
+                       AND restart-file-name = INPUT-FILE-PATH
+                       AND date-stamp NOT > restart-date-stamp
+                   EXIT PERFORM CYCLE
+               END-IF
+
                *> Split the data up and process the value-flag pairs.
+               INITIALIZE line-rejected-count
                PERFORM UNTIL input-data-pairs = SPACES
                    *> Split off the value-flag pair at the front of the
                    *> record.
@@ -92,53 +484,274 @@
                    COMPUTE offset = val-length + flag-length + 3
                    MOVE input-data-pairs (offset:) TO input-data-pairs
 
+                   PERFORM find-site-gap-entry
+
                    *> Process according to flag.
-                   IF NOT invalid-flag
+                   IF flag < flag-low-limit OR flag > flag-high-limit
                        ADD val TO day-total, grand-total
 
                        ADD 1 TO day-accepted, total-accepted
 
-                       IF max-data-gap < current-data-gap
-                           MOVE current-data-gap TO max-data-gap
-                           MOVE date-stamp TO max-data-gap-end
+                       IF sg-max-gap (site-idx) <
+                               sg-current-gap (site-idx)
+                           MOVE sg-current-gap (site-idx)
+                               TO sg-max-gap (site-idx)
+                           MOVE date-stamp
+                               TO sg-max-gap-end (site-idx)
                        END-IF
 
-                       MOVE ZERO TO current-data-gap
+                       MOVE ZERO TO sg-current-gap (site-idx)
                    ELSE
-                       ADD 1 TO current-data-gap, day-rejected,
-                           total-rejected
+                       ADD 1 TO sg-current-gap (site-idx),
+                           day-rejected, total-rejected,
+                           line-rejected-count
+
+                       MOVE date-stamp TO ex-date-stamp
+                       MOVE val        TO ex-val
+                       MOVE flag       TO ex-flag
+                       WRITE exception-record
                    END-IF
                END-PERFORM
 
+               IF line-rejected-count = 0
+                   ADD 1 TO total-good-lines
+               END-IF
+
                *> Display day stats.
                DIVIDE day-total BY day-accepted GIVING mean-val
+
+               MOVE ZERO TO day-pass-pct
+               IF day-accepted + day-rejected > 0
+                   COMPUTE day-pass-pct ROUNDED =
+                       day-accepted / (day-accepted + day-rejected)
+                       * 100
+               END-IF
+
                DISPLAY
                    date-stamp
                    " Reject: " day-rejected
                    " Accept: " day-accepted
                    " Average: " mean-val
+                   " Pass: " day-pass-pct "%"
                END-DISPLAY
+               IF day-pass-pct < sla-threshold-pct
+                   DISPLAY "*** BELOW SLA ***"
+               END-IF
+
+               MOVE date-stamp     TO ds-date-stamp
+               MOVE day-rejected   TO ds-day-rejected
+               MOVE day-accepted   TO ds-day-accepted
+               MOVE mean-val       TO ds-mean-val
+               WRITE daily-stats-record
+
+               MOVE day-rejected   TO csv-day-rejected-alpha
+               MOVE day-accepted   TO csv-day-accepted-alpha
+               MOVE mean-val       TO csv-mean-val-alpha
+               STRING
+                   date-stamp DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   csv-day-rejected-alpha DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   csv-day-accepted-alpha DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   csv-mean-val-alpha DELIMITED BY SIZE
+                   INTO csv-stats-line
+               END-STRING
+               WRITE csv-stats-line
+               MOVE SPACES TO csv-stats-line
+
+               PERFORM write-checkpoint
+
+               PERFORM accumulate-week-stats
 
                INITIALIZE day-rejected, day-accepted, mean-val,
                    day-total
            END-PERFORM
 
            CLOSE input-file
+           .
+       *> Rewrite the checkpoint after every date-stamp so a rerun
+       *> after an abend only has to pick up where this one left off.
+       write-checkpoint.
+           OPEN OUTPUT checkpoint-file
+           MOVE date-stamp       TO cp-date-stamp
+           MOVE grand-total      TO cp-grand-total
+           MOVE total-accepted   TO cp-total-accepted
+           MOVE total-rejected   TO cp-total-rejected
+           MOVE INPUT-FILE-PATH  TO cp-file-name
+           WRITE checkpoint-record
+           CLOSE checkpoint-file
+           .
+       *> Find this reading's site in the gap-tracking table, adding a
+       *> new entry the first time a site-id is seen.
+       find-site-gap-entry.
+           SET site-idx TO 1
+           SEARCH site-gap-entry
+               AT END
+                   ADD 1 TO num-sites
+                   SET site-idx TO num-sites
+                   INITIALIZE site-gap-entry (site-idx)
+                   MOVE site-id TO sg-site-id (site-idx)
 
-           *> Display overall stats.
-           DISPLAY SPACE
-           DISPLAY "File:         " INPUT-FILE-PATH
-           DISPLAY "Total:        " grand-total
-           DISPLAY "Readings:     " total-accepted
+               WHEN sg-site-id (site-idx) = site-id
+                   CONTINUE
+           END-SEARCH
+           .
+       *> Roll the day's totals into the running week and, every
+       *> seventh date-stamp processed, emit a week-ending line so
+       *> the weekly average doesn't have to be hand-tallied from the
+       *> daily lines above.
+       accumulate-week-stats.
+           ADD day-total TO week-total
+           ADD day-accepted TO week-accepted
+           ADD day-rejected TO week-rejected
+           ADD 1 TO week-day-count
 
-           DIVIDE grand-total BY total-accepted GIVING mean-val
-           DISPLAY "Average:      " mean-val
+           IF week-day-count = 7
+               DIVIDE week-total BY week-accepted
+                   GIVING week-mean-val
+               DISPLAY
+                   "Week ending " date-stamp
+                   " Reject: " week-rejected
+                   " Accept: " week-accepted
+                   " Average: " week-mean-val
+               END-DISPLAY
 
-           DISPLAY SPACE
-           DISPLAY "Bad readings: " total-rejected
-           DISPLAY "Maximum number of consecutive bad readings is "
-               max-data-gap
-           DISPLAY "Ends on date " max-data-gap-end
+               INITIALIZE week-day-count, week-total, week-accepted,
+                   week-rejected
+           END-IF
+           .
+       END PROGRAM data-munging.
 
+      *> Runs the day's batch suite in dependency order - readings
+      *> validated (data-munging) before they're aggregated
+      *> (text-processing-2), the CSV export after the readings pass,
+      *> WordFrequency over that day's job log last - instead of each
+      *> step being kicked off by hand against whatever happens to be
+      *> sitting in the directory. Stops the chain and reports which
+      *> step failed (a non-zero exit, or its expected output missing)
+      *> rather than letting a later step run against a missing or
+      *> half-written predecessor's output.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. batch-controller.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  bctl-step-name          PIC X(20).
+       01  bctl-check-name         PIC X(256).
+       01  bctl-file-info.
+           05  bctl-file-size      PIC X(8) COMP-X.
+           05  bctl-file-date.
+               10  bctl-file-day   PIC X COMP-X.
+               10  bctl-file-month PIC X COMP-X.
+               10  bctl-file-year  PIC XX COMP-X.
+           05  bctl-file-time.
+               10  bctl-file-hours      PIC X COMP-X.
+               10  bctl-file-minutes    PIC X COMP-X.
+               10  bctl-file-seconds    PIC X COMP-X.
+               10  bctl-file-hundredths PIC X COMP-X.
+
+       01  bctl-chain-status       PIC X       VALUE "R".
+           88  bctl-chain-running  VALUE "R".
+           88  bctl-chain-stopped  VALUE "S".
+
+       PROCEDURE DIVISION.
+       batch-controller-main.
+           PERFORM run-data-munging
+           PERFORM run-text-processing-2
+           PERFORM run-csv-export
+           PERFORM run-word-frequency
+
+           IF bctl-chain-stopped
+               DISPLAY "batch-controller: chain stopped - see the "
+                       "step failure reported above."
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               DISPLAY "batch-controller: all steps completed."
+           END-IF
            GOBACK
            .
+
+       run-data-munging.
+           IF bctl-chain-running
+               MOVE "data-munging" TO bctl-step-name
+               MOVE "daily-stats.txt" TO bctl-check-name
+               DISPLAY "batch-controller: starting " bctl-step-name
+               CALL "SYSTEM" USING "./text-processing-1"
+               IF RETURN-CODE NOT = 0
+                   PERFORM bctl-fail-step-abended
+               ELSE
+                   PERFORM bctl-check-output-exists
+               END-IF
+           END-IF
+           .
+
+       run-text-processing-2.
+           IF bctl-chain-running
+               MOVE "text-processing-2" TO bctl-step-name
+               MOVE "duplicates.txt" TO bctl-check-name
+               DISPLAY "batch-controller: starting " bctl-step-name
+               CALL "SYSTEM" USING "./text-processing-2"
+               IF RETURN-CODE NOT = 0
+                   PERFORM bctl-fail-step-abended
+               ELSE
+                   PERFORM bctl-check-output-exists
+               END-IF
+           END-IF
+           .
+
+       run-csv-export.
+           IF bctl-chain-running
+               MOVE "CSV" TO bctl-step-name
+               MOVE "new.csv.txt" TO bctl-check-name
+               DISPLAY "batch-controller: starting " bctl-step-name
+               CALL "SYSTEM" USING "./csv-data-manipulation"
+               IF RETURN-CODE NOT = 0
+                   PERFORM bctl-fail-step-abended
+               ELSE
+                   PERFORM bctl-check-output-exists
+               END-IF
+           END-IF
+           .
+
+       run-word-frequency.
+           IF bctl-chain-running
+               MOVE "WordFrequency" TO bctl-step-name
+               MOVE "Output.txt" TO bctl-check-name
+               DISPLAY "batch-controller: starting " bctl-step-name
+               CALL "SYSTEM" USING "./word-frequency"
+               IF RETURN-CODE NOT = 0
+                   PERFORM bctl-fail-step-abended
+               ELSE
+                   PERFORM bctl-check-output-exists
+               END-IF
+           END-IF
+           .
+
+       bctl-check-output-exists.
+           CALL "CBL_CHECK_FILE_EXIST" USING
+               bctl-check-name bctl-file-info
+               RETURNING RETURN-CODE
+           IF RETURN-CODE NOT = 0
+               PERFORM bctl-fail-step-no-output
+           END-IF
+           .
+
+       bctl-fail-step-abended.
+           DISPLAY "batch-controller: *** " bctl-step-name
+                   " ended with a non-zero return code ***"
+           SET bctl-chain-stopped TO TRUE
+           .
+
+       bctl-fail-step-no-output.
+           DISPLAY "batch-controller: *** " bctl-step-name
+                   " ran but its expected output "
+                   FUNCTION TRIM(bctl-check-name)
+                   " was not found ***"
+           SET bctl-chain-stopped TO TRUE
+           .
