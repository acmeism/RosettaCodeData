@@ -8,6 +8,29 @@
                ORGANIZATION LINE SEQUENTIAL
                FILE STATUS file-status.
 
+           SELECT duplicate-report ASSIGN Duplicate-Report-Path
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS duplicate-report-status.
+
+           SELECT param-file ASSIGN Param-File-Path
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS param-file-status.
+
+           SELECT munging-carryforward-file
+               ASSIGN Munging-Carryforward-Path
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS munging-carryforward-status.
+
+           SELECT date-stamps-history-file
+               ASSIGN Date-Stamps-History-Path
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS date-stamps-history-status.
+
+           SELECT delimiter-fallback-report
+               ASSIGN Delimiter-Fallback-Path
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS delimiter-fallback-status.
+
        DATA DIVISION.
        FILE SECTION.
        FD  readings.
@@ -16,19 +39,102 @@
            03  FILLER              PIC X.
            03  input-data          PIC X(300).
 
+       FD  duplicate-report.
+       01  duplicate-report-line.
+           03  drl-date-stamp       PIC X(10).
+           03  FILLER               PIC X       VALUE SPACE.
+           03  drl-first-line       PIC 9(5).
+           03  FILLER               PIC X       VALUE SPACE.
+           03  drl-duplicate-line   PIC 9(5).
+
+       FD  delimiter-fallback-report.
+       01  delimiter-fallback-line.
+           03  dfb-date-stamp       PIC X(10).
+           03  FILLER               PIC X       VALUE SPACE.
+           03  dfb-count            PIC 9(5).
+
+       FD  param-file.
+       01  param-record            PIC 9(3).
+
+      *> Month-to-date totals written by the data-munging job against
+      *> the same instrument feed.  Layout matches its carryforward
+      *> record so this job can reconcile the good-line counts across
+      *> the two programs (data-munging's mcf-total-good-lines counts
+      *> lines the same way this program's num-good-readings does).
+       FD  munging-carryforward-file.
+       01  munging-carryforward-record.
+           03  mcf-grand-total     PIC 9(8)V9(3).
+           03  FILLER              PIC X.
+           03  mcf-total-accepted  PIC 9(8).
+           03  FILLER              PIC X.
+           03  mcf-total-rejected  PIC 9(8).
+           03  FILLER              PIC X.
+           03  mcf-max-gap         PIC 9(8).
+           03  FILLER              PIC X.
+           03  mcf-max-gap-site    PIC X(8).
+           03  FILLER              PIC X.
+           03  mcf-max-gap-end     PIC X(10).
+           03  FILLER              PIC X.
+           03  mcf-total-good-lines
+                                   PIC 9(8).
+
+       FD  date-stamps-history-file.
+       01  date-stamps-history-record.
+           03  dshr-date-stamp      PIC X(10).
+           03  FILLER               PIC X       VALUE SPACE.
+           03  dshr-first-line      PIC 9(5).
+
        LOCAL-STORAGE SECTION.
        78  Input-File-Path         VALUE "readings.txt".
-       78  Num-Data-Points         VALUE 48.
+       78  Duplicate-Report-Path   VALUE "duplicates.txt".
+       78  Param-File-Path         VALUE "num-data-points.txt".
+       78  Munging-Carryforward-Path
+                                   VALUE "carryforward.txt".
+       78  Date-Stamps-History-Path
+                                   VALUE "date-stamps-history.txt".
+       78  Delimiter-Fallback-Path
+                                   VALUE "delimiter-fallback.txt".
 
        01  file-status             PIC XX.
+       01  duplicate-report-status PIC XX.
+           88  duplicate-report-is-ok
+                                   VALUES '00' THRU '09'.
+       01  param-file-status       PIC XX.
+           88  param-file-is-ok    VALUES '00' THRU '09'.
+       01  munging-carryforward-status
+                                   PIC XX.
+           88  munging-carryforward-is-ok
+                                   VALUES '00' THRU '09'.
+       01  date-stamps-history-status
+                                   PIC XX.
+           88  date-stamps-history-is-ok
+                                   VALUES '00' THRU '09'.
+       01  delimiter-fallback-status
+                                   PIC XX.
+           88  delimiter-fallback-is-ok
+                                   VALUES '00' THRU '09'.
+
+       *> The number of tab-delimited data fields per line.  Defaults
+       *> to the long-standing 48 (24 instruments) but is overridden by
+       *> param-file when present, so a site with a different
+       *> instrument count doesn't need a recompile.
+       01  Num-Data-Points         PIC 999 VALUE 48.
+
+       01  num-duplicates-found    PIC 9(5).
+       01  num-space-delimited     PIC 9(5).
+       01  line-space-delimited    PIC 9(5).
 
        01  current-line            PIC 9(5).
 
        01  num-date-stamps-read    PIC 9(5).
        01  read-date-stamps-area.
-           03  read-date-stamps    PIC X(10) OCCURS 1 TO 10000 TIMES
+           03  read-date-stamps-entry
+                                   OCCURS 1 TO 10000 TIMES
                                    DEPENDING ON num-date-stamps-read
                                    INDEXED BY date-stamp-idx.
+               05  read-date-stamps        PIC X(10).
+               05  read-date-stamps-first-line
+                                            PIC 9(5).
 
        01  offset                  PIC 999.
        01  data-len                PIC 999.
@@ -38,18 +144,23 @@
        01  data-field              PIC X(25).
 
        01  i                       PIC 99.
+       01  bad-field-index         PIC 99.
 
        01  num-good-readings       PIC 9(5).
+       01  num-missing-fields      PIC 9(5).
+       01  num-bad-values          PIC 9(5).
 
        01  reading-flag            PIC X.
-           88 bad-reading          VALUE "B".
+           88 bad-reading          VALUES "M" "V".
+           88 missing-fields       VALUE "M".
+           88 bad-value            VALUE "V".
 
        01  delim                   PIC X.
 
        PROCEDURE DIVISION.
        DECLARATIVES.
        readings-error SECTION.
-           USE AFTER ERROR ON readings
+           USE AFTER ERROR ON readings.
 
            DISPLAY "An error occurred while using " Input-File-Path
            DISPLAY "Error code " file-status
@@ -61,8 +172,41 @@
        END DECLARATIVES.
 
        main-line.
+           *> An optional param-file can override the number of data
+           *> points per line; if it is absent, keep the long-standing
+           *> default of 48.
+           OPEN INPUT param-file
+           IF param-file-is-ok
+               READ param-file
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE param-record TO Num-Data-Points
+               END-READ
+               CLOSE param-file
+           END-IF
+
+           PERFORM load-date-stamps-history
+
            OPEN INPUT readings
 
+           OPEN OUTPUT duplicate-report
+           IF NOT duplicate-report-is-ok
+               DISPLAY "Duplicate report file could not be opened. "
+                   "The program will terminate."
+               CLOSE readings
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT delimiter-fallback-report
+           IF NOT delimiter-fallback-is-ok
+               DISPLAY "Delimiter fallback report file could not be "
+                   "opened.  The program will terminate."
+               CLOSE readings
+               CLOSE duplicate-report
+               GOBACK
+           END-IF
+
            *> Process each line of the file.
            PERFORM FOREVER
                READ readings
@@ -82,19 +226,25 @@
                *> Check there are 24 data pairs and see if all the
                *> readings are ok.
                INITIALIZE offset, reading-flag, data-flag
+               INITIALIZE line-space-delimited
                PERFORM VARYING i FROM 1 BY 1 UNTIL Num-Data-Points < i
                    PERFORM get-next-field
                    IF data-not-found
+                       MOVE i TO bad-field-index
                        DISPLAY "Line " current-line " has missing "
-                           "fields."
-                       SET bad-reading TO TRUE
+                           "fields at field " bad-field-index "."
+                       SET missing-fields TO TRUE
                        EXIT PERFORM
                    END-IF
 
                    *> Every other data field is the instrument flag.
                    IF FUNCTION MOD(i, 2) = 0 AND NOT bad-reading
                        IF FUNCTION NUMVAL(data-field) <= 0
-                           SET bad-reading TO TRUE
+                           MOVE i TO bad-field-index
+                           DISPLAY "Line " current-line " has a bad "
+                               "instrument flag value at field "
+                               bad-field-index "."
+                           SET bad-value TO TRUE
                        END-IF
                    END-IF
 
@@ -103,29 +253,138 @@
 
                IF NOT bad-reading
                    ADD 1 TO num-good-readings
+               ELSE
+                   IF missing-fields
+                       ADD 1 TO num-missing-fields
+                   ELSE
+                       ADD 1 TO num-bad-values
+                   END-IF
+               END-IF
+
+               *> Record any line that needed the space-delimiter
+               *> fallback, and how many fields on that line needed it,
+               *> so a recurring bad feed format can be spotted later.
+               IF line-space-delimited > 0
+                   MOVE SPACES TO delimiter-fallback-line
+                   MOVE date-stamp TO dfb-date-stamp
+                   MOVE line-space-delimited TO dfb-count
+                   WRITE delimiter-fallback-line
                END-IF
            END-PERFORM
 
            CLOSE readings
+           CLOSE duplicate-report
+           CLOSE delimiter-fallback-report
 
            *> Display results.
            DISPLAY SPACE
            DISPLAY current-line " lines read."
            DISPLAY num-good-readings " have good readings for all "
                "instruments."
+           DISPLAY num-missing-fields " rejected for missing fields."
+           DISPLAY num-bad-values " rejected for a bad instrument "
+               "flag value."
+           DISPLAY num-duplicates-found " duplicate date stamps found."
+           DISPLAY num-space-delimited " fields fell back to a space "
+               "delimiter instead of a tab."
+
+           PERFORM reconcile-with-munging
+
+           PERFORM save-date-stamps-history
 
            GOBACK
            .
+      *> Reload the date stamps seen by earlier runs against this feed
+      *> so duplicate checking catches a date repeated in a later file,
+      *> not only within the current one.
+       load-date-stamps-history.
+           OPEN INPUT date-stamps-history-file
+           IF NOT date-stamps-history-is-ok
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM FOREVER
+               READ date-stamps-history-file
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               ADD 1 TO num-date-stamps-read
+               MOVE dshr-date-stamp
+                   TO read-date-stamps (num-date-stamps-read)
+               MOVE dshr-first-line
+                   TO read-date-stamps-first-line
+                       (num-date-stamps-read)
+           END-PERFORM
+
+           CLOSE date-stamps-history-file
+           .
+      *> Persist every date stamp seen so far, old and new, for the
+      *> next run to reload.
+       save-date-stamps-history.
+           OPEN OUTPUT date-stamps-history-file
+           IF NOT date-stamps-history-is-ok
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING date-stamp-idx FROM 1 BY 1
+                   UNTIL date-stamp-idx > num-date-stamps-read
+               MOVE read-date-stamps (date-stamp-idx)
+                   TO dshr-date-stamp
+               MOVE read-date-stamps-first-line (date-stamp-idx)
+                   TO dshr-first-line
+               WRITE date-stamps-history-record
+           END-PERFORM
+
+           CLOSE date-stamps-history-file
+           .
+      *> Compare this run's good-line count against data-munging's
+      *> month-to-date good-line carryforward, if one has been
+      *> produced for this feed, and flag any discrepancy.
+       reconcile-with-munging.
+           OPEN INPUT munging-carryforward-file
+           IF NOT munging-carryforward-is-ok
+               EXIT PARAGRAPH
+           END-IF
+
+           READ munging-carryforward-file
+               AT END
+                   CLOSE munging-carryforward-file
+                   EXIT PARAGRAPH
+           END-READ
+           CLOSE munging-carryforward-file
+
+           DISPLAY SPACE
+           IF num-good-readings = mcf-total-good-lines
+               DISPLAY "Reconciliation OK: " num-good-readings
+                   " readings agree with data-munging's carryforward."
+           ELSE
+               DISPLAY "*** RECONCILIATION MISMATCH *** text-"
+                   "processing-2 counted " num-good-readings
+                   " good lines but data-munging's carryforward "
+                   "shows " mcf-total-good-lines " good lines."
+           END-IF
+           .
        check-duplicate-date-stamp.
-           SEARCH read-date-stamps
+           SET date-stamp-idx TO 1
+           SEARCH read-date-stamps-entry
                AT END
                    ADD 1 TO num-date-stamps-read
                    MOVE date-stamp
                        TO read-date-stamps (num-date-stamps-read)
+                   MOVE current-line
+                       TO read-date-stamps-first-line
+                           (num-date-stamps-read)
 
                WHEN read-date-stamps (date-stamp-idx) = date-stamp
                    DISPLAY "Date " date-stamp " is duplicated at "
                        "line " current-line "."
+                   ADD 1 TO num-duplicates-found
+                   MOVE SPACES TO duplicate-report-line
+                   MOVE date-stamp TO drl-date-stamp
+                   MOVE read-date-stamps-first-line (date-stamp-idx)
+                       TO drl-first-line
+                   MOVE current-line TO drl-duplicate-line
+                   WRITE duplicate-report-line
            END-SEARCH
            .
        get-next-field.
@@ -147,6 +406,9 @@
                    SET data-not-found TO TRUE
                    EXIT PARAGRAPH
                END-IF
+
+               ADD 1 TO num-space-delimited
+               ADD 1 TO line-space-delimited
            END-IF
 
            IF data-len = 0
