@@ -4,28 +4,31 @@ identification division.
 program-id. callISINtest.
 data division.
 working-storage section.
-01  ISINtest-result binary-int.
+01  ISINtest-result binary-long.
 procedure division.
 start-callISINtest.
-    display 'should be valid ' with no advancing
+    display 'should be valid ' space 'US0378331005' with no advancing
     call 'ISINtest' using 'US0378331005' ISINtest-result
     perform display-ISINtest-result
-    display 'should not be valid ' with no advancing
+    display 'should not be valid ' space 'US0373831005'
+            with no advancing
     call 'ISINtest' using 'US0373831005' ISINtest-result
     perform display-ISINtest-result
-    display 'should not be valid ' with no advancing
+    display 'should not be valid ' space 'U50378331005'
+            with no advancing
     call 'ISINtest' using 'U50378331005' ISINtest-result
     perform display-ISINtest-result
-    display 'should not be valid ' with no advancing
+    display 'should not be valid ' space 'US03378331005'
+            with no advancing
     call 'ISINtest' using 'US03378331005' ISINtest-result
     perform display-ISINtest-result
-    display 'should be valid ' with no advancing
+    display 'should be valid ' space 'AU0000XVGZA3' with no advancing
     call 'ISINtest' using 'AU0000XVGZA3' ISINtest-result
     perform display-ISINtest-result
-    display 'should be valid ' with no advancing
+    display 'should be valid ' space 'AU0000VXGZA3' with no advancing
     call 'ISINtest' using 'AU0000VXGZA3' ISINtest-result
     perform display-ISINtest-result
-    display 'should be valid ' with no advancing
+    display 'should be valid ' space 'FR0000988040' with no advancing
     call 'ISINtest' using 'FR0000988040' ISINtest-result
     perform display-ISINtest-result
     stop run
@@ -73,16 +76,14 @@ working-storage section.
 01  i pic 99.
 01  p pic 99.
 01  luhn-number pic x(20).
-01  luhntest-result binary-int.
+01  luhntest-result binary-long.
 
 linkage section.
 01  test-number any length.
-01  ISINtest-result binary-int.
+01  ISINtest-result binary-long.
 
 procedure division using test-number ISINtest-result.
 start-ISINtest.
-    display space test-number with no advancing
-
     *> format test
     if function length(test-number) <> 12
         move -1 to ISINtest-result
@@ -138,10 +139,9 @@ working-storage section.
 01  check-sum pic 999.
 linkage section.
 01  test-number any length.
-01  luhntest-result binary-int.
+01  luhntest-result binary-long.
 procedure division using test-number luhntest-result.
 start-luhntest.
-    display space test-number with no advancing
     move 0 to check-sum
 
     *> right to left sum the odd numbered digits
@@ -149,7 +149,6 @@ start-luhntest.
     perform varying i from i by -2 until i < 1
         add function numval(test-number(i:1)) to check-sum
     end-perform
-    display space check-sum with no advancing
 
     *> right to left double sum the even numbered digits
     compute i = function length(test-number) - 1
@@ -161,7 +160,6 @@ start-luhntest.
             subtract 9 from check-sum
         end-if
     end-perform
-    display space check-sum with no advancing
 
     if function mod(check-sum,10) = 0
         move 0 to luhntest-result *> success
@@ -171,3 +169,112 @@ start-luhntest.
     goback
     .
 end program luhntest.
+
+*> Thin wrapper exposing luhntest's mod-10 check as a standalone
+*> validation step for other batch jobs (card/account check digits
+*> and the like) that need a Luhn check without growing their own
+*> copy of the odd/even digit-doubling logic; luhntest's own 0/-1
+*> result code is turned into the Y/N flag those jobs expect.
+identification division.
+program-id. validateLuhn.
+data division.
+working-storage section.
+01  luhntest-result binary-long.
+linkage section.
+01  test-number any length.
+01  valid-flag pic x.
+    88  luhn-is-valid value 'Y' false 'N'.
+procedure division using test-number valid-flag.
+start-validateLuhn.
+    call 'luhntest' using test-number luhntest-result
+    if luhntest-result = 0
+        set luhn-is-valid to true
+    else
+        set luhn-is-valid to false
+    end-if
+    goback
+    .
+end program validateLuhn.
+
+*> Runs every holding identifier named in our securities-master file
+*> through ISINtest and reports the ones that come back non-zero,
+*> broken out by ISINtest's own -1/-2/-3/-4 reason codes, so bad
+*> identifiers get caught before month-end reconciliation.
+identification division.
+program-id. batchISINtest.
+environment division.
+input-output section.
+file-control.
+    select securities-master-file assign to "securities-master.txt"
+        organization is line sequential.
+    select isin-report-file assign to "isin-report.txt"
+        organization is line sequential.
+data division.
+file section.
+fd  securities-master-file
+    data record is securities-master-record.
+01  securities-master-record pic x(20).
+
+fd  isin-report-file
+    data record is isin-report-line.
+01  isin-report-line pic x(80).
+
+working-storage section.
+01  holding-len pic 99.
+01  isin-result binary-long.
+01  reason-text pic x(20).
+01  master-eof-flag pic x value 'N'.
+    88  master-eof value 'Y'.
+
+procedure division.
+start-batchISINtest.
+    open input securities-master-file
+    open output isin-report-file
+
+    perform read-master-record
+    perform until master-eof
+        perform check-one-holding
+        perform read-master-record
+    end-perform
+
+    close securities-master-file
+    close isin-report-file
+    goback
+    .
+read-master-record.
+    read securities-master-file
+        at end set master-eof to true
+    end-read
+    .
+check-one-holding.
+    initialize holding-len
+    inspect securities-master-record
+        tallying holding-len for characters before space
+    if holding-len > 0
+        call 'ISINtest' using
+            securities-master-record(1:holding-len), isin-result
+        if isin-result <> 0
+            perform set-reason-text
+            move spaces to isin-report-line
+            string function trim(securities-master-record) ","
+                function trim(reason-text)
+                into isin-report-line
+            write isin-report-line
+        end-if
+    end-if
+    .
+set-reason-text.
+    evaluate isin-result
+    when -1
+        move 'INVALID LENGTH' to reason-text
+    when -2
+        move 'INVALID COUNTRY CODE' to reason-text
+    when -3
+        move 'INVALID BASE36 DIGIT' to reason-text
+    when -4
+        move 'LUHN CHECK FAILED' to reason-text
+    when other
+        move 'UNKNOWN REASON' to reason-text
+    end-evaluate
+    .
+end program batchISINtest.
