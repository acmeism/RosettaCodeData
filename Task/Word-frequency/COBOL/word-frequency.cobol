@@ -17,6 +17,10 @@
       **     Source Text File   Number of words with count
       **       20 Characters      5 digits with leading zeroes
       **
+      **   Parameter.txt may hold more than one record, in which case
+      **   every named source file is tallied into one combined report;
+      **   the word count named on the last record read is the one
+      **   used to size the report.
       **
       ************************************************************
 
@@ -36,6 +40,17 @@
                  ORGANIZATION IS LINE SEQUENTIAL.
             SELECT Sort-File     ASSIGN TO DISK.
 
+      *> Second, case-preserving tally kept alongside the lower-cased
+      *> one, so capitalization variants of the same word (e.g. "COBOL"
+      *> vs "Cobol") can be reported separately.
+            SELECT Variant-Word-File ASSIGN TO "Variant.txt"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT Variant-Output-File ASSIGN TO "VariantOutput.txt"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT Variant-Print-File ASSIGN TO "VariantPrinter.txt"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT Variant-Sort-File     ASSIGN TO DISK.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -73,10 +88,35 @@
            05  Sort-Word               PIC X(20).
            05  Sort-Word-Cnt           PIC 9(5).
 
+       FD  Variant-Word-File
+           DATA RECORD IS Variant-Word-Record.
+       01  Variant-Word-Record.
+           05 Variant-Word            PIC X(20).
+
+       FD  Variant-Output-File
+           DATA RECORD IS Variant-Output-Rec.
+       01  Variant-Output-Rec.
+           05  Variant-Output-Rec-Word     PIC X(20).
+           05  Variant-Output-Rec-Word-Cnt PIC 9(5).
+
+       FD  Variant-Print-File
+           DATA RECORD IS Variant-Print-Rec.
+       01  Variant-Print-Rec.
+           05  Variant-Print-Rec-Word      PIC X(20).
+           05  Variant-Print-Rec-Word-Cnt  PIC 9(5).
+
+       SD  Variant-Sort-File.
+       01  Variant-Sort-Rec.
+           05  Variant-Sort-Word           PIC X(20).
+           05  Variant-Sort-Word-Cnt       PIC 9(5).
+
 
        WORKING-STORAGE SECTION.
 
        01 Eof                    PIC X     VALUE 'F'.
+       01 Print-Eof               PIC X     VALUE 'F'.
+       01 Param-Eof               PIC X     VALUE 'F'.
+       01 How-Many-To-Use         PIC 99999 VALUE 0.
        01 InLine                 PIC X(80).
        01 Word1                  PIC X(20).
        01 Current-Word           PIC X(20).
@@ -89,40 +129,41 @@
                  VALUE 1.
           05 Rank                PIC ZZZZ9.
 
-       PROCEDURE DIVISION.
+      *> Common words dropped before the ranking so the report surfaces
+      *> actual recurring terms instead of "the", "and", "to", etc.
+       01 Candidate-Word         PIC X(20).
+          88 Is-Stop-Word        VALUES "the" "and" "a" "an" "of" "to"
+                 "in" "on" "is" "are" "was" "were" "for" "with" "as"
+                 "at" "by" "from" "it" "that" "this" "be" "or" "but".
 
-       Main-Program.
-      **
-      **  Read the Parameters
-      **
-         OPEN INPUT Parameter-File.
-         READ Parameter-File.
-         CLOSE Parameter-File.
+       01 Variant-Eof             PIC X     VALUE 'F'.
+       01 Current-Variant         PIC X(20).
+       01 Current-Variant-Cnt     PIC 9(5).
 
-      **
-      **  Open Files for first stage
-      **
-         OPEN INPUT  Input-File.
-         OPEN OUTPUT  Word-File.
+       PROCEDURE DIVISION.
 
+       Main-Program.
       **
-      **  Pare\se the Source Text into a file of invidual words
+      **  Read the Parameters and tally every named source file into
+      **  one combined Word-File
       **
-         PERFORM UNTIL Eof = 'T'
-            READ Input-File
-               AT END MOVE 'T' TO Eof
-            END-READ
+         OPEN INPUT Parameter-File
+         OPEN OUTPUT Word-File
+         OPEN OUTPUT Variant-Word-File
 
-         PERFORM Parse-a-Words
+         PERFORM Read-Parameter-Record
+         PERFORM UNTIL Param-Eof = 'T'
+            PERFORM Process-One-Source-File
+            PERFORM Read-Parameter-Record
+         END-PERFORM
 
-         MOVE SPACES TO Input-Record
-         MOVE 1 TO Pos
-         END-PERFORM.
+         CLOSE Parameter-File
 
       **
       **  Cleanup from the first stage
       **
-         CLOSE Input-File Word-File
+         CLOSE Word-File
+         CLOSE Variant-Word-File
 
       **
       **  Sort the individual words in alphabetical order
@@ -150,23 +191,91 @@
       **
          OPEN INPUT Print-File.
             DISPLAY " Rank  Word               Frequency"
-         PERFORM How-Many TIMES
+         PERFORM UNTIL IRank > How-Many-To-Use OR Print-Eof = 'T'
             READ Print-File
-            MOVE IRank TO Rank
-            DISPLAY Rank "  " Print-Rec
-            ADD 1 TO IRank
+               AT END MOVE 'T' TO Print-Eof
+            END-READ
+            IF Print-Eof NOT = 'T'
+               MOVE IRank TO Rank
+               DISPLAY Rank "  " Print-Rec
+               ADD 1 TO IRank
+            END-IF
          END-PERFORM.
 
       **
       **  Cleanup
       **
          CLOSE Print-File.
+
+      **
+      **  Sort and count the case-preserving word variants, then show
+      **  them as a second, separate report
+      **
+         SORT Variant-Sort-File
+              ON ASCENDING KEY Variant-Sort-Word
+              USING Variant-Word-File
+              GIVING Variant-Word-File
+
+         PERFORM Collect-Variant-Totals
+
+         SORT Variant-Sort-File
+              ON DESCENDING KEY Variant-Sort-Word-Cnt
+              USING Variant-Output-File
+              GIVING Variant-Print-File
+
+         OPEN INPUT Variant-Print-File
+         DISPLAY " "
+         DISPLAY "Case variants (original capitalization):"
+         DISPLAY " Word               Frequency"
+         MOVE 'F' TO Variant-Eof
+         PERFORM UNTIL Variant-Eof = 'T'
+            READ Variant-Print-File
+               AT END MOVE 'T' TO Variant-Eof
+            END-READ
+            IF Variant-Eof NOT = 'T'
+               DISPLAY Variant-Print-Rec
+            END-IF
+         END-PERFORM
+         CLOSE Variant-Print-File
+
          CALL "C$DELETE" USING "Word.txt" ,0
          CALL "C$DELETE" USING "Output.txt" ,0
+         CALL "C$DELETE" USING "Variant.txt" ,0
+         CALL "C$DELETE" USING "VariantOutput.txt" ,0
 
          STOP RUN.
 
 
+      *> One Parameter-File record read; the word count named on the
+      *> last record read is the one carried into the final report.
+       Read-Parameter-Record.
+         READ Parameter-File
+            AT END MOVE 'T' TO Param-Eof
+         END-READ
+         IF Param-Eof NOT = 'T'
+            MOVE How-Many TO How-Many-To-Use
+         END-IF.
+
+      *> Parses one named source file into Word-File; Word-File stays
+      *> open OUTPUT across every source file so the words from all of
+      *> them land in a single combined tally.
+       Process-One-Source-File.
+         MOVE 'F' TO Eof
+         MOVE 1 TO Pos
+         OPEN INPUT Input-File
+         PERFORM Read-Input-Record
+         PERFORM UNTIL Eof = 'T'
+            MOVE 1 TO Pos
+            PERFORM Parse-a-Words
+            PERFORM Read-Input-Record
+         END-PERFORM
+         CLOSE Input-File.
+
+       Read-Input-Record.
+         READ Input-File
+            AT END MOVE 'T' TO Eof
+         END-READ.
+
         Parse-a-Words.
           INSPECT Input-Record CONVERTING '-.,"();:/[]{}!?|' TO SPACE
           PERFORM UNTIL Pos > FUNCTION STORED-CHAR-LENGTH(Input-Record)
@@ -175,9 +284,13 @@
           UNSTRING Input-Record DELIMITED BY SPACE INTO Word1
                     WITH POINTER Pos TALLYING IN Cnt
           MOVE FUNCTION TRIM(FUNCTION LOWER-CASE(Word1)) TO Word-Record
+          MOVE Word-Record TO Candidate-Word
 
           IF Word-Record NOT EQUAL SPACES AND Word-Record IS ALPHABETIC
+                  AND NOT Is-Stop-Word
              THEN WRITE Word-Record
+                  MOVE FUNCTION TRIM(Word1) TO Variant-Word-Record
+                  WRITE Variant-Word-Record
           END-IF
 
           END-PERFORM.
@@ -209,5 +322,45 @@
             END-IF
 
           END-PERFORM.
+      *> the loop above only writes a word's total when the next word
+      *> read differs from it, so the last word's tally is still
+      *> pending here and needs writing out same as any other.
+          MOVE Current-Word TO Output-Rec-Word
+          MOVE Current-Word-Cnt TO Output-Rec-Word-Cnt
+          WRITE Output-Rec
           CLOSE Word-File Output-File.
+
+      *> Mirrors Collect-Totals but tallies the original-case variants.
+       Collect-Variant-Totals.
+          MOVE 'F' to Variant-Eof
+          OPEN INPUT Variant-Word-File
+          OPEN OUTPUT Variant-Output-File
+             READ Variant-Word-File
+             MOVE Variant-Word TO Current-Variant
+             MOVE 1 to Current-Variant-Cnt
+          PERFORM UNTIL Variant-Eof = 'T'
+             READ Variant-Word-File
+                AT END MOVE 'T' TO Variant-Eof
+             END-READ
+
+             IF FUNCTION TRIM(Variant-Word-Record)
+                    EQUAL
+                           FUNCTION TRIM(Current-Variant)
+                THEN
+                     ADD 1 to Current-Variant-Cnt
+                ELSE
+                     MOVE Current-Variant TO Variant-Output-Rec-Word
+                     MOVE Current-Variant-Cnt
+                         TO Variant-Output-Rec-Word-Cnt
+                     WRITE Variant-Output-Rec
+                     MOVE 1 to Current-Variant-Cnt
+                     MOVE Variant-Word-Record TO Current-Variant
+            END-IF
+
+          END-PERFORM.
+      *> same final-tally gap as Collect-Totals above.
+          MOVE Current-Variant TO Variant-Output-Rec-Word
+          MOVE Current-Variant-Cnt TO Variant-Output-Rec-Word-Cnt
+          WRITE Variant-Output-Rec
+          CLOSE Variant-Word-File Variant-Output-File.
        END-PROGRAM.
